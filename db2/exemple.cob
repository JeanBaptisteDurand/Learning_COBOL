@@ -1,44 +1,140 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EXEMP_SQL.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-* Déclaration des variables hôtes pour l’interaction avec DB2
-01 WS-ID-CLIENT       PIC 9(5).         *> Identifiant du client
-01 WS-NOM             PIC X(20).        *> Nom du client
-01 WS-PRENOM          PIC X(20).        *> Prénom du client
-01 WS-SQLCODE         PIC S9(9).        *> Code SQL pour vérifier les erreurs
-
-PROCEDURE DIVISION.
-
-* Étape 1 : Demander l'identifiant du client
-AFFICHER-ID.
-    DISPLAY "Entrez l'identifiant du client : " WITH NO ADVANCING.
-    ACCEPT WS-ID-CLIENT.
-
-* Étape 2 : Exécuter la requête SQL pour récupérer les données du client
-REQUETE-SQL.
-    EXEC SQL
-        SELECT NOM, PRENOM
-        INTO :WS-NOM, :WS-PRENOM
-        FROM CLIENT
-        WHERE ID_CLIENT = :WS-ID-CLIENT
-    END-EXEC.
-
-* Étape 3 : Vérifier si la requête a réussi
-    MOVE SQLCODE TO WS-SQLCODE.
-    IF WS-SQLCODE = 0
-        DISPLAY "Nom du client : " WS-NOM
-        DISPLAY "Prénom du client : " WS-PRENOM
-    ELSE
-        DISPLAY "Erreur : Client introuvable ou problème SQL."
-    END-IF.
-
-* Étape 4 : Terminer le programme
-FIN-PROGRAMME.
-    DISPLAY "Programme terminé.".
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXEMP_SQL.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+*> Déclaration des variables hôtes pour l’interaction avec DB2. La
+*> structure du client vient du copybook CLIENT, partage avec
+*> sequential_file/file.cob et level_struct.cob : WS-ID-CLIENT en est
+*> la cle commune (desormais sur 10 chiffres, comme dans le copybook).
+01 WS-MODE            PIC X(01).        *> "1" = par ID, "2" = par nom/statut
+01 WS-CLIENT.
+    COPY CLIENT
+        REPLACING ==CLI-ID== BY ==WS-ID-CLIENT==
+            ==CLI-PRENOM== BY ==WS-PRENOM==
+            ==CLI-NOM== BY ==WS-NOM==
+            ==CLI-ADRESSE-FLAT== BY ==WS-ADRESSE==
+            ==CLI-ADRESSE== BY ==WS-ADRESSE-GRP==
+            ==CLI-RUE== BY ==WS-RUE==
+            ==CLI-CODE-POSTAL== BY ==WS-CODE-POSTAL==
+            ==CLI-VILLE== BY ==WS-VILLE==
+            ==CLI-TELEPHONE== BY ==WS-TELEPHONE==
+            ==CLI-EMAIL== BY ==WS-EMAIL==.
+01 WS-SQLCODE         PIC S9(9).        *> Code SQL pour vérifier les erreurs
+
+*> Critères de recherche par nom/statut (mode 2)
+01 WS-NOM-RECHERCHE   PIC X(20).
+01 WS-NOM-MOTIF       PIC X(22).
+01 WS-STATUT-RECHERCHE PIC X(10).
+01 WS-STATUT-CLIENT   PIC X(10).
+
+*> Releve toute vraie erreur base de donnees rencontree (pas une
+*> simple absence de resultat), pour que l'appelant
+*> (batch_nuit_client.cob) puisse voir l'echec au lieu de ne recevoir
+*> que le RETURN-CODE initial du run unit.
+01 WS-ERREUR-SURVENUE PIC X(01) VALUE "N".
+    88 ERREUR-SURVENUE VALUE "O".
+
+PROCEDURE DIVISION.
+
+*> Étape 1 : Choisir le mode de recherche
+CHOISIR-MODE.
+    DISPLAY "Recherche par (1) identifiant ou (2) nom/statut ? "
+        WITH NO ADVANCING.
+    ACCEPT WS-MODE.
+    IF WS-MODE = "2"
+        PERFORM RECHERCHER-PAR-NOM-STATUT
+    ELSE
+        PERFORM RECHERCHER-PAR-ID
+    END-IF.
+    GO TO FIN-PROGRAMME.
+
+*> Étape 2a : Demander l'identifiant du client puis l'interroger
+RECHERCHER-PAR-ID.
+    DISPLAY "Entrez l'identifiant du client : " WITH NO ADVANCING.
+    ACCEPT WS-ID-CLIENT.
+
+    EXEC SQL
+        SELECT NOM, PRENOM, ADRESSE, TELEPHONE
+        INTO :WS-NOM, :WS-PRENOM, :WS-ADRESSE, :WS-TELEPHONE
+        FROM CLIENT
+        WHERE ID_CLIENT = :WS-ID-CLIENT
+    END-EXEC.
+
+    MOVE SQLCODE TO WS-SQLCODE.
+    IF WS-SQLCODE = 0
+        DISPLAY "Nom du client : " WS-NOM
+        DISPLAY "Prénom du client : " WS-PRENOM
+        DISPLAY "Adresse du client : " WS-ADRESSE
+        DISPLAY "Telephone du client : " WS-TELEPHONE
+    ELSE
+        IF WS-SQLCODE = 100
+            DISPLAY "Erreur : aucun client avec cet identifiant."
+        ELSE
+            DISPLAY "Erreur base de donnees, SQLCODE : " WS-SQLCODE
+            DISPLAY "Contactez l'administrateur DB2."
+            SET ERREUR-SURVENUE TO TRUE
+        END-IF
+    END-IF.
+
+*> Étape 2b : Demander un nom partiel et un statut, puis lister les
+*> clients correspondants pour les recherches où l'ID n'est pas connu.
+RECHERCHER-PAR-NOM-STATUT.
+    DISPLAY "Nom (ou partie du nom) recherche : " WITH NO ADVANCING.
+    ACCEPT WS-NOM-RECHERCHE.
+    DISPLAY "Statut recherche (ACTIF, INACTIF, ...) : "
+        WITH NO ADVANCING.
+    ACCEPT WS-STATUT-RECHERCHE.
+
+    STRING "%" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-NOM-RECHERCHE) DELIMITED BY SIZE
+        "%" DELIMITED BY SIZE
+        INTO WS-NOM-MOTIF.
+
+    EXEC SQL
+        DECLARE CURSOR_RECHERCHE CURSOR FOR
+        SELECT ID_CLIENT, NOM, PRENOM, STATUT
+        FROM CLIENT
+        WHERE NOM LIKE :WS-NOM-MOTIF
+          AND STATUT = :WS-STATUT-RECHERCHE
+    END-EXEC.
+
+    EXEC SQL
+        OPEN CURSOR_RECHERCHE
+    END-EXEC.
+
+    MOVE SQLCODE TO WS-SQLCODE.
+    IF WS-SQLCODE NOT = 0
+        DISPLAY "Erreur a l'ouverture de la recherche."
+        SET ERREUR-SURVENUE TO TRUE
+    ELSE
+        PERFORM AFFICHER-RESULTAT-RECHERCHE UNTIL SQLCODE = 100
+        EXEC SQL
+            CLOSE CURSOR_RECHERCHE
+        END-EXEC
+    END-IF.
+
+*> Un tour de boucle du curseur de recherche par nom/statut
+AFFICHER-RESULTAT-RECHERCHE.
+    EXEC SQL
+        FETCH CURSOR_RECHERCHE
+        INTO :WS-ID-CLIENT, :WS-NOM, :WS-PRENOM, :WS-STATUT-CLIENT
+    END-EXEC.
+    IF SQLCODE = 0
+        DISPLAY "Client " WS-ID-CLIENT ": " WS-PRENOM " " WS-NOM
+            " (" WS-STATUT-CLIENT ")"
+    END-IF.
+
+*> Étape 3 : Terminer le programme
+FIN-PROGRAMME.
+    DISPLAY "Programme terminé.".
+    IF ERREUR-SURVENUE
+        MOVE 99 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    GOBACK.
