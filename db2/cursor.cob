@@ -1,66 +1,214 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MISE-A-JOUR-CURSEUR.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-EXEC SQL INCLUDE SQLCA END-EXEC.
-
-01 WS-ID-CLIENT       PIC 9(5).
-01 WS-NOM-CLIENT      PIC X(50).
-01 WS-EMAIL-CLIENT    PIC X(100).
-
-PROCEDURE DIVISION.
-    DISPLAY "Ouverture du curseur pour les mises à jour des emails..."
-
-    EXEC SQL
-        DECLARE CURSOR_CLIENT CURSOR FOR
-        SELECT ID_CLIENT, NOM_CLIENT, EMAIL_CLIENT
-        FROM CLIENTS
-        WHERE ETAT = 'ACTIF'
-        FOR UPDATE OF EMAIL_CLIENT
-    END-EXEC.
-
-    EXEC SQL
-        OPEN CURSOR_CLIENT
-    END-EXEC.
-
-    IF SQLCODE = 0
-        DISPLAY "Curseur ouvert avec succès."
-    ELSE
-        DISPLAY "Erreur lors de l'ouverture du curseur : " SQLCODE.
-
-    PERFORM UNTIL SQLCODE = 100
-        EXEC SQL
-            FETCH CURSOR_CLIENT
-            INTO :WS-ID-CLIENT, :WS-NOM-CLIENT, :WS-EMAIL-CLIENT
-        END-EXEC.
-
-        IF SQLCODE = 0
-            IF WS-EMAIL-CLIENT NOT CONTAINING '@'
-                DISPLAY "Correction de l'email pour le client : " WS-NOM-CLIENT
-                MOVE "email.corrige@exemple.com" TO WS-EMAIL-CLIENT
-
-                EXEC SQL
-                    UPDATE CLIENTS
-                    SET EMAIL_CLIENT = :WS-EMAIL-CLIENT
-                    WHERE CURRENT OF CURSOR_CLIENT
-                END-EXEC.
-
-                IF SQLCODE = 0
-                    DISPLAY "Email mis à jour avec succès."
-                ELSE
-                    DISPLAY "Erreur lors de la mise à jour : " SQLCODE.
-            END-IF
-        ELSE IF SQLCODE = 100
-            DISPLAY "Fin du curseur."
-        ELSE
-            DISPLAY "Erreur lors de la lecture du curseur : " SQLCODE.
-    END-PERFORM.
-
-    EXEC SQL
-        CLOSE CURSOR_CLIENT
-    END-EXEC.
-
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MISE-A-JOUR-CURSEUR.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT F-AUDIT ASSIGN TO "AUD001"
+        FILE STATUS IS WS-FS-AUDIT.
+
+DATA DIVISION.
+FILE SECTION.
+FD F-AUDIT RECORD CONTAINS 220 CHARACTERS.
+01 FS-ENR-AUDIT.
+    05 FA-ID-CLIENT     PIC 9(5).
+    05 FA-EMAIL-AVANT   PIC X(100).
+    05 FA-EMAIL-APRES   PIC X(100).
+    05 FA-HORODATAGE    PIC X(15).
+
+WORKING-STORAGE SECTION.
+EXEC SQL INCLUDE SQLCA END-EXEC.
+
+01 WS-ID-CLIENT       PIC 9(5).
+01 WS-NOM-CLIENT      PIC X(50).
+01 WS-EMAIL-CLIENT    PIC X(100).
+01 WS-EMAIL-AVANT     PIC X(100).
+01 WS-FS-AUDIT        PIC X(02).
+01 WS-HORODATAGE      PIC X(15).
+01 WS-MODE-EXECUTION  PIC X(01).
+    88 MODE-SIMULATION VALUE "S" "s".
+
+*> Releve tout SQLCODE en erreur rencontre pendant la passe, pour que
+*> l'appelant (batch_nuit_client.cob) puisse voir l'echec au lieu de
+*> ne recevoir que le RETURN-CODE initial du run unit.
+01 WS-ERREUR-SURVENUE PIC X(01) VALUE "N".
+    88 ERREUR-SURVENUE VALUE "O".
+
+*> Validation d'email plus stricte qu'un simple test de presence du
+*> caractere '@' : domaine absent, TLD absent, points consecutifs.
+01 WS-EMAIL-INVALIDE  PIC X(01) VALUE "N".
+    88 EMAIL-INVALIDE VALUE "O".
+01 WS-PARTIE-LOCALE   PIC X(100).
+01 WS-PARTIE-DOMAINE  PIC X(100).
+01 WS-NB-ARROBASE     PIC 9(02).
+01 WS-NB-POINTS-DOMAINE PIC 9(02).
+01 WS-NB-POINTS-CONSEC  PIC 9(02).
+
+*> Adresse de repli construite a partir du nom du client, pour que
+*> chaque correction reste identifiable au lieu de partager une
+*> seule adresse fictive.
+01 WS-PRENOM-PARTIE   PIC X(25).
+01 WS-NOM-PARTIE      PIC X(25).
+
+PROCEDURE DIVISION.
+    DISPLAY "Mode reel (E) ou simulation sans mise a jour (S) ? "
+        WITH NO ADVANCING.
+    ACCEPT WS-MODE-EXECUTION.
+
+    DISPLAY "Ouverture du curseur pour les mises à jour des emails..."
+
+    IF NOT MODE-SIMULATION
+        OPEN OUTPUT F-AUDIT
+    END-IF.
+
+    EXEC SQL
+        DECLARE CURSOR_CLIENT CURSOR FOR
+        SELECT ID_CLIENT, NOM_CLIENT, EMAIL_CLIENT
+        FROM CLIENTS
+        WHERE ETAT = 'ACTIF'
+        FOR UPDATE OF EMAIL_CLIENT
+    END-EXEC.
+
+    EXEC SQL
+        OPEN CURSOR_CLIENT
+    END-EXEC.
+
+    IF SQLCODE = 0
+        DISPLAY "Curseur ouvert avec succès."
+    ELSE
+        DISPLAY "Erreur lors de l'ouverture du curseur : " SQLCODE
+        SET ERREUR-SURVENUE TO TRUE.
+
+    PERFORM UNTIL SQLCODE = 100
+        EXEC SQL
+            FETCH CURSOR_CLIENT
+            INTO :WS-ID-CLIENT, :WS-NOM-CLIENT, :WS-EMAIL-CLIENT
+        END-EXEC.
+
+        IF SQLCODE = 0
+            PERFORM VALIDER-EMAIL
+            IF EMAIL-INVALIDE
+                MOVE WS-EMAIL-CLIENT TO WS-EMAIL-AVANT
+                IF MODE-SIMULATION
+                    DISPLAY "A corriger : client " WS-ID-CLIENT " ("
+                        WS-NOM-CLIENT "), email actuel : "
+                        WS-EMAIL-AVANT
+                ELSE
+                    DISPLAY "Correction de l'email pour le client : "
+                        WS-NOM-CLIENT
+                    PERFORM GENERER-EMAIL-DE-REPLI
+
+                    EXEC SQL
+                        UPDATE CLIENTS
+                        SET EMAIL_CLIENT = :WS-EMAIL-CLIENT
+                        WHERE CURRENT OF CURSOR_CLIENT
+                    END-EXEC.
+
+                    IF SQLCODE = 0
+                        DISPLAY "Email mis à jour avec succès."
+                        PERFORM ECRIRE-AUDIT
+                    ELSE
+                        DISPLAY "Erreur lors de la mise à jour : " SQLCODE
+                        SET ERREUR-SURVENUE TO TRUE
+                    END-IF
+                END-IF
+            END-IF
+        ELSE IF SQLCODE = 100
+            DISPLAY "Fin du curseur."
+        ELSE
+            DISPLAY "Erreur lors de la lecture du curseur : " SQLCODE
+            SET ERREUR-SURVENUE TO TRUE.
+    END-PERFORM.
+
+    EXEC SQL
+        CLOSE CURSOR_CLIENT
+    END-EXEC.
+
+    IF NOT MODE-SIMULATION
+        CLOSE F-AUDIT
+    END-IF.
+
+    IF ERREUR-SURVENUE
+        MOVE 99 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+    GOBACK.
+
+*> Verifie qu'un email a bien une partie locale, un domaine et un
+*> TLD, et ne contient pas de points consecutifs, au lieu de se
+*> contenter de tester la presence du caractere '@'.
+VALIDER-EMAIL.
+    MOVE "N" TO WS-EMAIL-INVALIDE.
+    MOVE SPACES TO WS-PARTIE-LOCALE.
+    MOVE SPACES TO WS-PARTIE-DOMAINE.
+    MOVE 0 TO WS-NB-ARROBASE.
+    INSPECT WS-EMAIL-CLIENT TALLYING WS-NB-ARROBASE FOR ALL "@".
+    IF WS-NB-ARROBASE NOT = 1
+        SET EMAIL-INVALIDE TO TRUE
+    ELSE
+        UNSTRING WS-EMAIL-CLIENT DELIMITED BY "@"
+            INTO WS-PARTIE-LOCALE WS-PARTIE-DOMAINE
+        END-UNSTRING
+        IF FUNCTION TRIM(WS-PARTIE-LOCALE) = SPACES
+            SET EMAIL-INVALIDE TO TRUE
+        END-IF
+        IF FUNCTION TRIM(WS-PARTIE-DOMAINE) = SPACES
+            SET EMAIL-INVALIDE TO TRUE
+        END-IF
+        MOVE 0 TO WS-NB-POINTS-DOMAINE
+        INSPECT WS-PARTIE-DOMAINE TALLYING WS-NB-POINTS-DOMAINE
+            FOR ALL "."
+        IF WS-NB-POINTS-DOMAINE = 0
+            SET EMAIL-INVALIDE TO TRUE
+        END-IF
+        IF WS-PARTIE-DOMAINE (1:1) = "."
+            SET EMAIL-INVALIDE TO TRUE
+        END-IF
+        IF WS-PARTIE-DOMAINE
+                (FUNCTION LENGTH(FUNCTION TRIM(WS-PARTIE-DOMAINE)):1)
+                = "."
+            SET EMAIL-INVALIDE TO TRUE
+        END-IF
+    END-IF.
+    MOVE 0 TO WS-NB-POINTS-CONSEC.
+    INSPECT WS-EMAIL-CLIENT TALLYING WS-NB-POINTS-CONSEC FOR ALL "..".
+    IF WS-NB-POINTS-CONSEC > 0
+        SET EMAIL-INVALIDE TO TRUE
+    END-IF.
+
+*> Construit une adresse de repli firstname.lastname@ourdomain.example
+*> a partir de WS-NOM-CLIENT, pour que les enregistrements corriges
+*> restent distincts les uns des autres.
+GENERER-EMAIL-DE-REPLI.
+    MOVE SPACES TO WS-PRENOM-PARTIE.
+    MOVE SPACES TO WS-NOM-PARTIE.
+    UNSTRING WS-NOM-CLIENT DELIMITED BY SPACE
+        INTO WS-PRENOM-PARTIE WS-NOM-PARTIE
+    END-UNSTRING.
+    MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-PRENOM-PARTIE))
+        TO WS-PRENOM-PARTIE.
+    MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-NOM-PARTIE))
+        TO WS-NOM-PARTIE.
+    MOVE SPACES TO WS-EMAIL-CLIENT.
+    STRING FUNCTION TRIM(WS-PRENOM-PARTIE) DELIMITED BY SIZE
+        "." DELIMITED BY SIZE
+        FUNCTION TRIM(WS-NOM-PARTIE) DELIMITED BY SIZE
+        "@ourdomain.example" DELIMITED BY SIZE
+        INTO WS-EMAIL-CLIENT
+    END-STRING.
+
+*> Trace chaque correction d'email (avant/apres/horodatage) dans
+*> F-AUDIT avant que l'UPDATE ne soit definitivement commite, pour
+*> pouvoir expliquer ou annuler une correction plus tard.
+ECRIRE-AUDIT.
+    ACCEPT WS-HORODATAGE FROM TIME.
+    MOVE WS-ID-CLIENT TO FA-ID-CLIENT.
+    MOVE WS-EMAIL-AVANT TO FA-EMAIL-AVANT.
+    MOVE WS-EMAIL-CLIENT TO FA-EMAIL-APRES.
+    MOVE WS-HORODATAGE TO FA-HORODATAGE.
+    WRITE FS-ENR-AUDIT.
+    IF WS-FS-AUDIT NOT = "00"
+        DISPLAY "Erreur ecriture F-AUDIT. FILE STATUS: " WS-FS-AUDIT
+        SET ERREUR-SURVENUE TO TRUE.
