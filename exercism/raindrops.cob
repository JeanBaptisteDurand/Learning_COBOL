@@ -1,42 +1,51 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. raindrops.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER           PIC 9(4) VALUE ZERO.
-       01 WS-NUMBER-TEXT      PIC X(4) VALUE SPACES.
-       01 WS-RESULT           PIC X(20) VALUE SPACES.
-       01 WS-HAS-SOUND        PIC X VALUE "N".
-           88 HAS-SOUND        VALUE "Y".
-           88 NO-SOUND         VALUE "N".
-
-       PROCEDURE DIVISION.
-       RAINDROPS.
-           MOVE SPACES TO WS-RESULT
-           MOVE "N" TO WS-HAS-SOUND
-           SET NO-SOUND TO TRUE
-
-           IF FUNCTION MOD(WS-NUMBER, 3) = 0
-               STRING FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
-                      "Pling" DELIMITED BY SIZE
-                      INTO WS-RESULT
-               MOVE "Y" TO WS-HAS-SOUND
-           END-IF
-
-           IF FUNCTION MOD(WS-NUMBER, 5) = 0
-               STRING FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
-                      "Plang" DELIMITED BY SIZE
-                      INTO WS-RESULT
-               MOVE "Y" TO WS-HAS-SOUND
-           END-IF
-
-           IF FUNCTION MOD(WS-NUMBER, 7) = 0
-               STRING FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
-                      "Plong" DELIMITED BY SIZE
-                      INTO WS-RESULT
-               MOVE "Y" TO WS-HAS-SOUND
-           END-IF
-
-           IF NO-SOUND
-               MOVE WS-NUMBER TO WS-RESULT
-           END-IF.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. raindrops.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUMBER           PIC 9(4) VALUE ZERO.
+       01 WS-NUMBER-TEXT      PIC X(4) VALUE SPACES.
+       01 WS-RESULT           PIC X(20) VALUE SPACES.
+       01 WS-HAS-SOUND        PIC X VALUE "N".
+           88 HAS-SOUND        VALUE "Y".
+           88 NO-SOUND         VALUE "N".
+
+      *    Table facteur/son configurable au lieu de trois blocs
+      *    IF FUNCTION MOD quasi identiques, meme technique que
+      *    perform.cob (WS-REGLES-DIVISEUR/WS-REGLES-MESSAGE).
+       01 WS-NB-FACTEURS PIC 9 VALUE 3.
+       01 WS-FACTEURS-INIT.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 7.
+       01 WS-FACTEURS REDEFINES WS-FACTEURS-INIT.
+           05 WS-FACTEUR PIC 9 OCCURS 3 TIMES.
+
+       01 WS-SONS-INIT.
+           05 FILLER PIC X(5) VALUE "Pling".
+           05 FILLER PIC X(5) VALUE "Plang".
+           05 FILLER PIC X(5) VALUE "Plong".
+       01 WS-SONS REDEFINES WS-SONS-INIT.
+           05 WS-SON PIC X(5) OCCURS 3 TIMES.
+
+       01 WS-INDICE-FACTEUR PIC 9.
+
+       PROCEDURE DIVISION.
+       RAINDROPS.
+           MOVE SPACES TO WS-RESULT
+           MOVE "N" TO WS-HAS-SOUND
+           SET NO-SOUND TO TRUE
+
+           PERFORM VARYING WS-INDICE-FACTEUR FROM 1 BY 1
+                   UNTIL WS-INDICE-FACTEUR > WS-NB-FACTEURS
+               IF FUNCTION MOD(WS-NUMBER,
+                       WS-FACTEUR(WS-INDICE-FACTEUR)) = 0
+                   STRING FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+                          WS-SON(WS-INDICE-FACTEUR) DELIMITED BY SIZE
+                          INTO WS-RESULT
+                   MOVE "Y" TO WS-HAS-SOUND
+               END-IF
+           END-PERFORM
+
+           IF NO-SOUND
+               MOVE WS-NUMBER TO WS-RESULT
+           END-IF.
