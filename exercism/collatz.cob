@@ -1,33 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. collatz-conjecture.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER PIC S9(8) VALUE 1000000.
-       01 WS-STEPS PIC 9(4).
-       01 WS-ERROR PIC X(35).
-       01 WS-M PIC 9.
-       01 WS-TMP PIC 9(4).
-
-       PROCEDURE DIVISION.
-       COLLATZ-CONJECTURE.
-         MOVE 0 TO WS-STEPS.
-         MOVE 0 TO WS-M.
-         MOVE SPACE TO WS-ERROR.
-         IF WS-NUMBER < 1
-            MOVE "Only positive integers are allowed" TO WS-ERROR
-         ELSE
-            PERFORM UNTIL WS-NUMBER = 1
-               ADD 1 TO WS-STEPS
-               DIVIDE WS-NUMBER BY 2 GIVING WS-TMP REMAINDER WS-M
-               IF WS-M = 0
-                  DIVIDE WS-NUMBER BY 2 GIVING WS-NUMBER
-               ELSE
-                  COMPUTE WS-NUMBER = (WS-NUMBER * 3) + 1
-               END-IF
-            END-PERFORM
-         END-IF.
-
-       DISPLAY WS-STEPS.
-       DISPLAY WS-ERROR.
-       MOVE 0 TO WS-NUMBER.
-       .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. collatz-conjecture.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUMBER PIC S9(8) VALUE 1000000.
+       01 WS-STEPS PIC 9(4).
+       01 WS-ERROR PIC X(35).
+       01 WS-M PIC 9.
+       01 WS-TMP PIC 9(4).
+
+      * Bornes du balayage effectue par MAIN-PROCEDURE et meilleur
+      * resultat trouve (point de depart donnant la plus longue
+      * sequence, et le nombre d'etapes de cette sequence).
+       01 WS-RANGE-MAX      PIC S9(8) VALUE 100000.
+       01 WS-START          PIC S9(8).
+       01 WS-MEILLEUR-DEBUT PIC S9(8) VALUE 0.
+       01 WS-MEILLEUR-STEPS PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+      * Balaie 1 a WS-RANGE-MAX, appelle COLLATZ-CONJECTURE pour
+      * chaque point de depart et retient celui qui produit la plus
+      * longue sequence.
+       MAIN-PROCEDURE.
+           PERFORM VARYING WS-START FROM 1 BY 1
+                   UNTIL WS-START > WS-RANGE-MAX
+               MOVE WS-START TO WS-NUMBER
+               PERFORM COLLATZ-CONJECTURE
+               IF WS-STEPS > WS-MEILLEUR-STEPS
+                   MOVE WS-STEPS TO WS-MEILLEUR-STEPS
+                   MOVE WS-START TO WS-MEILLEUR-DEBUT
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Plus longue sequence de Collatz entre 1 et "
+               WS-RANGE-MAX
+           DISPLAY "  depart : " WS-MEILLEUR-DEBUT " ("
+               WS-MEILLEUR-STEPS " etapes)"
+
+           STOP RUN.
+
+      * Calcule dans WS-STEPS le nombre d'etapes de la sequence de
+      * Collatz partant de WS-NUMBER (ou renseigne WS-ERROR si
+      * WS-NUMBER n'est pas un entier positif).
+       COLLATZ-CONJECTURE.
+           MOVE 0 TO WS-STEPS.
+           MOVE 0 TO WS-M.
+           MOVE SPACE TO WS-ERROR.
+           IF WS-NUMBER < 1
+              MOVE "Only positive integers are allowed" TO WS-ERROR
+           ELSE
+              PERFORM UNTIL WS-NUMBER = 1
+                 ADD 1 TO WS-STEPS
+                 DIVIDE WS-NUMBER BY 2 GIVING WS-TMP REMAINDER WS-M
+                 IF WS-M = 0
+                    DIVIDE WS-NUMBER BY 2 GIVING WS-NUMBER
+                 ELSE
+                    COMPUTE WS-NUMBER = (WS-NUMBER * 3) + 1
+                 END-IF
+              END-PERFORM
+           END-IF.
