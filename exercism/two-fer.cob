@@ -1,25 +1,51 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. two-fer.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME               PIC X(16) VALUE SPACES.
-       01 WS-RESULT             PIC X(64) VALUE SPACES.
-       01 WS-DEFAULT-NAME       PIC X(4) VALUE "you".
-       01 WS-PREFIX             PIC X(8) VALUE "One for ".
-       01 WS-SUFFIX             PIC X(13) VALUE ", one for me.".
-       01 WS-LENGTH             PIC 99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       TWO-FER.
-           IF FUNCTION TRIM(WS-NAME) = SPACES
-               MOVE WS-DEFAULT-NAME TO WS-NAME
-           END-IF
-
-           COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-NAME))
-           
-           STRING WS-PREFIX DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
-                  WS-SUFFIX DELIMITED BY SIZE
-                  INTO WS-RESULT
-           END-STRING
-           .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. two-fer.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NAME               PIC X(16) VALUE SPACES.
+       01 WS-RESULT             PIC X(64) VALUE SPACES.
+       01 WS-DEFAULT-NAME       PIC X(4) VALUE "you".
+       01 WS-PREFIX             PIC X(8) VALUE "One for ".
+       01 WS-SUFFIX             PIC X(13) VALUE ", one for me.".
+       01 WS-LENGTH             PIC 99 VALUE 0.
+
+      *    Liste de noms a traiter, un par ligne de sortie, au lieu
+      *    d'un seul WS-NAME par invocation ; meme technique de table
+      *    chargee par REDEFINES-sur-FILLER que raindrops.cob.
+       01 WS-NB-NOMS            PIC 9(2) VALUE 3.
+       01 WS-NOMS-INIT.
+           05 FILLER PIC X(16) VALUE "Alice".
+           05 FILLER PIC X(16) VALUE "Bob".
+           05 FILLER PIC X(16) VALUE SPACES.
+       01 WS-NOMS-TABLE REDEFINES WS-NOMS-INIT.
+           05 WS-NOM-ENTRY PIC X(16) OCCURS 3 TIMES.
+       01 WS-INDICE              PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *    Produit une ligne "One for X, one for me." par nom de
+      *    WS-NOMS-TABLE, en reutilisant TWO-FER sans le modifier.
+       MAIN-PROCEDURE.
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > WS-NB-NOMS
+               MOVE WS-NOM-ENTRY(WS-INDICE) TO WS-NAME
+               PERFORM TWO-FER
+               DISPLAY FUNCTION TRIM(WS-RESULT)
+           END-PERFORM
+
+           STOP RUN.
+
+       TWO-FER.
+           IF FUNCTION TRIM(WS-NAME) = SPACES
+               MOVE WS-DEFAULT-NAME TO WS-NAME
+           END-IF
+
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-NAME))
+
+           MOVE SPACES TO WS-RESULT
+           STRING WS-PREFIX DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+                  WS-SUFFIX DELIMITED BY SIZE
+                  INTO WS-RESULT
+           END-STRING
+           .
