@@ -13,6 +13,7 @@
 
        01  WS-I                   PIC 99 VALUE 0.
        01  WS-COUNT               PIC 99 VALUE 0.
+       01  WS-MISSING-LETTERS     PIC X(26) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -25,12 +26,18 @@
                DISPLAY "The sentence is a Pangram."
            ELSE
                DISPLAY "The sentence is NOT a Pangram."
+               DISPLAY "Missing letters: "
+                   FUNCTION TRIM(WS-MISSING-LETTERS)
            END-IF
 
            STOP RUN.
 
+      * Verifie que WS-SENTENCE contient au moins une fois chacune
+      * des 26 lettres de l'alphabet ; sinon WS-MISSING-LETTERS liste
+      * les lettres absentes.
        ISOGRAM.
-           MOVE 0 TO WS-RESULT
+           MOVE 1 TO WS-RESULT
+           MOVE SPACES TO WS-MISSING-LETTERS
 
            INSPECT WS-SENTENCE
                CONVERTING 'abcdefghijklmnopqrstuvwxyz'
@@ -42,13 +49,12 @@
                INSPECT WS-SENTENCE
                    TALLYING WS-COUNT FOR ALL WS-ALPHABET(WS-I:1)
 
-               IF WS-COUNT > 1
+               IF WS-COUNT = 0
                   MOVE 0 TO WS-RESULT
-                  EXIT PERFORM
+                  STRING FUNCTION TRIM(WS-MISSING-LETTERS)
+                          DELIMITED BY SIZE
+                      WS-ALPHABET(WS-I:1) DELIMITED BY SIZE
+                      INTO WS-MISSING-LETTERS
                END-IF
            END-PERFORM
-
-           IF WS-I > 26
-              MOVE 1 TO WS-RESULT
-           END-IF
            .
