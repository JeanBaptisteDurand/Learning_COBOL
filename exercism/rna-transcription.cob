@@ -1,13 +1,31 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. rna-transcription.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COMPLEMENT PIC X(64).
-
-       PROCEDURE DIVISION.
-       RNA-TRANSCRIPTION.
-          INSPECT WS-COMPLEMENT
-               CONVERTING 'GCTA'
-                          TO 'CGAU'
-       .
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rna-transcription.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COMPLEMENT PIC X(64).
+
+      *    Verification que WS-COMPLEMENT ne contient que des
+      *    nucleotides DNA valides (G, C, T, A), meme technique que
+      *    nucleotide-count.cob : convertir une copie en espaces et
+      *    comparer le compte d'espaces a la longueur totale.
+       01 WS-DNA-CHECK  PIC X(64).
+       01 WS-SPACE-COUNT PIC 9(4).
+       01 WS-ERROR      PIC X(40).
+
+       PROCEDURE DIVISION.
+       RNA-TRANSCRIPTION.
+           MOVE SPACES TO WS-ERROR
+           MOVE WS-COMPLEMENT TO WS-DNA-CHECK
+           INSPECT WS-DNA-CHECK CONVERTING 'GCTA' TO SPACES
+           MOVE 0 TO WS-SPACE-COUNT
+           INSPECT WS-DNA-CHECK TALLYING WS-SPACE-COUNT FOR ALL SPACE
+           IF FUNCTION LENGTH(WS-DNA-CHECK) > WS-SPACE-COUNT
+               MOVE "ERROR: Invalid nucleotide in DNA strand"
+                   TO WS-ERROR
+           ELSE
+               INSPECT WS-COMPLEMENT
+                   CONVERTING 'GCTA'
+                              TO 'CGAU'
+           END-IF
+       .
+
