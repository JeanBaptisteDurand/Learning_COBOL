@@ -1,122 +1,108 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. allergies.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-SCORE       PIC 999.
-       01 WS-ITEM        PIC X(12).
-       01 WS-RESULT      PIC A.
-       01 WS-RESULT-LIST PIC X(108).
-       01 WS-AUX-LIST PIC X(108).
-       01 WS-ITEM-AUX    PIC X(12).
-       01 WS-VALOR       PIC 9(03).
-       01 WS-DIVISIBLE   PIC 9.
-       PROCEDURE DIVISION.
-       ALLERGIC-TO.
-      * Code this paragraph
-           PERFORM INICI-VALORES
-           IF WS-SCORE > 0
-              MOVE WS-SCORE TO WS-VALOR
-              PERFORM CALCULAR-ALERG
-           END-IF
-           CONTINUE.
-       LIST-ALLERGENS.
-      * Code this paragraph
-           PERFORM INICI-VALORES
-           IF WS-SCORE > 0
-              MOVE WS-SCORE TO WS-VALOR
-              PERFORM CALCULAR-ALERG
-           END-IF
-           .
-       CALCULAR-ALERG.
-           IF WS-VALOR = 257
-              MOVE "eggs" TO WS-AUX-LIST
-              MOVE "Y"    TO WS-RESULT
-              MOVE 0      TO WS-VALOR
-           END-IF
-           IF WS-VALOR > 127
-              COMPUTE WS-DIVISIBLE = WS-VALOR / 128
-              COMPUTE WS-VALOR = WS-VALOR - (128 * WS-DIVISIBLE)
-              MOVE "cats" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'cats'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF ((WS-VALOR > 63) AND (WS-VALOR < 128))
-              COMPUTE WS-VALOR = WS-VALOR - 64
-              MOVE "pollen" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'pollen'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF ((WS-VALOR > 31) AND (WS-VALOR < 64))
-              COMPUTE WS-VALOR = WS-VALOR - 32
-              MOVE "chocolate" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'chocolate'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF ((WS-VALOR > 15) AND (WS-VALOR < 32))
-              COMPUTE WS-VALOR = WS-VALOR - 16
-              MOVE "tomatoes" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'tomatoes'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF ((WS-VALOR > 7)  AND (WS-VALOR < 16))
-              COMPUTE WS-VALOR = WS-VALOR - 8
-              MOVE "strawberries" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'strawberries'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF ((WS-VALOR > 3)  AND (WS-VALOR < 8))
-              COMPUTE WS-VALOR = WS-VALOR - 4
-              MOVE "shellfish" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'shellfish'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF ((WS-VALOR > 1)  AND (WS-VALOR < 4))
-              COMPUTE WS-VALOR = WS-VALOR - 2
-              MOVE "peanuts" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'peanuts'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           IF (WS-VALOR > 0)
-              COMPUTE WS-VALOR = WS-VALOR - 1
-              MOVE "eggs" TO WS-ITEM-AUX
-              PERFORM ARMA-CADENA
-              IF WS-ITEM = 'eggs'
-                 MOVE 'Y' TO WS-RESULT
-              END-IF
-           END-IF
-           MOVE WS-AUX-LIST TO WS-RESULT-LIST
-           CONTINUE 
-           .
-       INICI-VALORES.
-           INITIALIZE WS-VALOR
-                      WS-RESULT-LIST
-                      WS-DIVISIBLE
-                      WS-AUX-LIST
-           MOVE 'N' TO WS-RESULT
-           .
-       ARMA-CADENA.
-           IF WS-AUX-LIST = SPACES
-              MOVE WS-ITEM-AUX TO WS-RESULT-LIST
-           ELSE
-              STRING WS-ITEM-AUX ',' WS-AUX-LIST
-                     DELIMITED BY ''
-                     INTO WS-RESULT-LIST
-           END-IF
-           MOVE WS-RESULT-LIST TO WS-AUX-LIST
-           MOVE SPACES TO WS-RESULT-LIST
-           .
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. allergies.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SCORE       PIC 9(4).
+       01 WS-ITEM        PIC X(12).
+       01 WS-RESULT      PIC A.
+       01 WS-RESULT-LIST PIC X(150).
+       01 WS-AUX-LIST    PIC X(150).
+       01 WS-VALOR       PIC 9(4).
+       01 WS-I           PIC 99.
+
+      * Catalogue des allergenes et de leur bit de score, dans l'ordre
+      * canonique attendu en sortie de LIST-ALLERGENS. La table allait
+      * jusqu'a "cats" (bit 128) ; les trois allergenes suivants (bits
+      * 256, 512, 1024) ont ete ajoutes a la suite plutot que d'ignorer
+      * ces bits comme le faisait l'ancien cas particulier "score=257".
+       01 WS-NOMS-ALLERGENES-INIT.
+           05 FILLER PIC X(12) VALUE "eggs".
+           05 FILLER PIC X(12) VALUE "peanuts".
+           05 FILLER PIC X(12) VALUE "shellfish".
+           05 FILLER PIC X(12) VALUE "strawberries".
+           05 FILLER PIC X(12) VALUE "tomatoes".
+           05 FILLER PIC X(12) VALUE "chocolate".
+           05 FILLER PIC X(12) VALUE "pollen".
+           05 FILLER PIC X(12) VALUE "cats".
+           05 FILLER PIC X(12) VALUE "dust".
+           05 FILLER PIC X(12) VALUE "mold".
+           05 FILLER PIC X(12) VALUE "pet dander".
+       01 WS-NOMS-ALLERGENES REDEFINES WS-NOMS-ALLERGENES-INIT.
+           05 WS-NOM-ALLERGENE OCCURS 11 TIMES PIC X(12).
+
+       01 WS-BITS-ALLERGENES-INIT.
+           05 FILLER PIC 9(4) VALUE 0001.
+           05 FILLER PIC 9(4) VALUE 0002.
+           05 FILLER PIC 9(4) VALUE 0004.
+           05 FILLER PIC 9(4) VALUE 0008.
+           05 FILLER PIC 9(4) VALUE 0016.
+           05 FILLER PIC 9(4) VALUE 0032.
+           05 FILLER PIC 9(4) VALUE 0064.
+           05 FILLER PIC 9(4) VALUE 0128.
+           05 FILLER PIC 9(4) VALUE 0256.
+           05 FILLER PIC 9(4) VALUE 0512.
+           05 FILLER PIC 9(4) VALUE 1024.
+       01 WS-BITS-ALLERGENES REDEFINES WS-BITS-ALLERGENES-INIT.
+           05 WS-BIT-ALLERGENE OCCURS 11 TIMES PIC 9(4).
+
+       01 WS-NB-ALLERGENES  PIC 99 VALUE 11.
+       01 WS-PRESENTS.
+           05 WS-ALLERGENE-PRESENT OCCURS 11 TIMES PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       ALLERGIC-TO.
+           PERFORM CALCULAR-ALERG
+           MOVE 'N' TO WS-RESULT
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NB-ALLERGENES
+               IF WS-NOM-ALLERGENE (WS-I) = WS-ITEM
+                       AND WS-ALLERGENE-PRESENT (WS-I) = 1
+                   MOVE 'Y' TO WS-RESULT
+               END-IF
+           END-PERFORM
+           CONTINUE.
+
+       LIST-ALLERGENS.
+           PERFORM CALCULAR-ALERG
+           .
+
+      * Decompose WS-SCORE en bits en parcourant le catalogue du plus
+      * haut allergene au plus bas (pour la soustraction), puis
+      * reconstruit WS-RESULT-LIST dans l'ordre canonique du catalogue
+      * (pas l'ordre de soustraction) : c'est la meme decomposition
+      * qui sert a la fois a ALLERGIC-TO et a LIST-ALLERGENS, au lieu
+      * de dupliquer le calcul dans les deux paragraphes.
+       CALCULAR-ALERG.
+           MOVE SPACES TO WS-RESULT-LIST
+           MOVE WS-SCORE TO WS-VALOR
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NB-ALLERGENES
+               MOVE 0 TO WS-ALLERGENE-PRESENT (WS-I)
+           END-PERFORM
+           PERFORM VARYING WS-I FROM WS-NB-ALLERGENES BY -1
+                   UNTIL WS-I < 1
+               IF WS-VALOR >= WS-BIT-ALLERGENE (WS-I)
+                   SUBTRACT WS-BIT-ALLERGENE (WS-I) FROM WS-VALOR
+                   MOVE 1 TO WS-ALLERGENE-PRESENT (WS-I)
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NB-ALLERGENES
+               IF WS-ALLERGENE-PRESENT (WS-I) = 1
+                   PERFORM AJOUTER-A-LA-LISTE
+               END-IF
+           END-PERFORM.
+
+      * Ajoute WS-NOM-ALLERGENE (WS-I) a la fin de WS-RESULT-LIST,
+      * separe par une virgule si la liste n'est pas vide.
+       AJOUTER-A-LA-LISTE.
+           IF WS-RESULT-LIST = SPACES
+               MOVE WS-NOM-ALLERGENE (WS-I) TO WS-RESULT-LIST
+           ELSE
+               MOVE WS-RESULT-LIST TO WS-AUX-LIST
+               STRING FUNCTION TRIM(WS-AUX-LIST) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-NOM-ALLERGENE (WS-I) DELIMITED BY SIZE
+                   INTO WS-RESULT-LIST
+           END-IF.
