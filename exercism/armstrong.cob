@@ -1,46 +1,65 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARMSTRONG-NUMBERS.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-NUMBER          PIC X(8) VALUE SPACES.
-       01 WS-RESULT          PIC 9 VALUE 0.
-       01 WS-LENGTH          PIC 9 VALUE 0.
-       01 WS-SUM             PIC 9(8) VALUE 0.
-       01 WS-DIGIT           PIC 9 VALUE 0.
-       01 WS-POWER           PIC 9(8) VALUE 1.
-       01 WS-I               PIC 9 VALUE 1.
-       01 WS-J               PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-
-       ARMSTRONG-NUMBERS.
-           MOVE "9474" TO WS-NUMBER
-           MOVE 0 TO WS-SUM
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUMBER)) TO WS-LENGTH
-           MOVE 1 TO WS-I
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LENGTH
-               MOVE FUNCTION NUMVAL(WS-NUMBER(WS-I:1)) TO WS-DIGIT
-               MOVE 1 TO WS-POWER
-
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LENGTH
-                   MULTIPLY WS-POWER BY WS-DIGIT GIVING WS-POWER
-               END-PERFORM
-
-               ADD WS-POWER TO WS-SUM
-           END-PERFORM
-
-           IF WS-SUM = FUNCTION NUMVAL(WS-NUMBER)
-               MOVE 1 TO WS-RESULT
-           ELSE
-               MOVE 0 TO WS-RESULT
-           END-IF.
-
-           DISPLAY WS-RESULT
-
-           STOP RUN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARMSTRONG-NUMBERS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-NUMBER          PIC X(8) VALUE SPACES.
+       01 WS-RESULT          PIC 9 VALUE 0.
+       01 WS-LENGTH          PIC 9 VALUE 0.
+       01 WS-SUM             PIC 9(8) VALUE 0.
+       01 WS-DIGIT           PIC 9 VALUE 0.
+       01 WS-POWER           PIC 9(8) VALUE 1.
+       01 WS-I               PIC 9 VALUE 1.
+       01 WS-J               PIC 9 VALUE 1.
+
+      * Bornes du balayage effectue par MAIN-PROCEDURE : chaque entier
+      * de 1 a WS-RANGE-MAX est teste par ARMSTRONG-NUMBERS, inchange,
+      * a la place d'un unique cas "9474" code en dur.
+       01 WS-RANGE-MAX       PIC 9(8) VALUE 100000.
+       01 WS-START           PIC 9(8) VALUE 0.
+       01 WS-NOMBRE-EDIT     PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+
+      * Teste chaque entier de 1 a WS-RANGE-MAX et affiche ceux qui
+      * sont des nombres d'Armstrong.
+       MAIN-PROCEDURE.
+           PERFORM VARYING WS-START FROM 1 BY 1 UNTIL WS-START >
+                   WS-RANGE-MAX
+               MOVE WS-START TO WS-NOMBRE-EDIT
+               MOVE FUNCTION TRIM(WS-NOMBRE-EDIT) TO WS-NUMBER
+               PERFORM ARMSTRONG-NUMBERS
+               IF WS-RESULT = 1
+                   DISPLAY FUNCTION TRIM(WS-NUMBER)
+                       " is an Armstrong number"
+               END-IF
+           END-PERFORM
+
+           STOP RUN.
+
+      * Determine si WS-NUMBER est un nombre d'Armstrong et positionne
+      * WS-RESULT (1 si oui, 0 sinon).
+       ARMSTRONG-NUMBERS.
+           MOVE 0 TO WS-SUM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUMBER)) TO WS-LENGTH
+           MOVE 1 TO WS-I
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LENGTH
+               MOVE FUNCTION NUMVAL(WS-NUMBER(WS-I:1)) TO WS-DIGIT
+               MOVE 1 TO WS-POWER
+
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-LENGTH
+                   MULTIPLY WS-POWER BY WS-DIGIT GIVING WS-POWER
+               END-PERFORM
+
+               ADD WS-POWER TO WS-SUM
+           END-PERFORM
+
+           IF WS-SUM = FUNCTION NUMVAL(WS-NUMBER)
+               MOVE 1 TO WS-RESULT
+           ELSE
+               MOVE 0 TO WS-RESULT
+           END-IF.
