@@ -1,13 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCRABBLE-SCORE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier des mots a classer, un mot par ligne.
+           SELECT F-MOTS ASSIGN TO "MOTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MOTS.
       *
        DATA DIVISION.
+      *
+       FILE SECTION.
+       FD F-MOTS.
+       01 FS-ENR-MOT PIC X(60).
       *
        WORKING-STORAGE SECTION.
       *Inputs
        01 WS-WORD   PIC X(60).
       *Outputs
        01 WS-RESULT PIC 99.
+      *
+       01 WS-FS-MOTS      PIC X(02).
+       01 WS-NB-MOTS      PIC 9(2) VALUE 0.
+      * Table des mots lus et de leur score, remplie par MAIN-PROCEDURE
+      * puis classee par CLASSER-ET-AFFICHER-MOTS du plus fort score
+      * au plus faible, sans jamais retrier deux fois le meme mot.
+       01 WS-MOTS-TABLE.
+           05 WS-MOT-ENTRY OCCURS 50 TIMES.
+              10 WS-MOT-TEXTE  PIC X(60).
+              10 WS-MOT-SCORE  PIC 99.
+              10 WS-MOT-CLASSE PIC X VALUE "N".
+                 88 MOT-DEJA-CLASSE VALUE "O".
+       01 WS-INDICE-MAX   PIC 9(2).
+       01 WS-MEILLEUR-SCORE PIC 99.
       *
        LOCAL-STORAGE SECTION.
        01 LEN PIC 9(2).
@@ -15,6 +41,56 @@
       *
        PROCEDURE DIVISION.
       *
+      * Lit chaque mot de F-MOTS, calcule son score via SCRABBLE-SCORE
+      * et affiche les mots du plus fort score au plus faible.
+       MAIN-PROCEDURE.
+           OPEN INPUT F-MOTS
+           IF WS-FS-MOTS = "00"
+               PERFORM LIRE-UN-MOT
+               PERFORM UNTIL WS-FS-MOTS = "10"
+                   IF WS-NB-MOTS < 50
+                       ADD 1 TO WS-NB-MOTS
+                       MOVE WS-WORD TO WS-MOT-TEXTE(WS-NB-MOTS)
+                       PERFORM SCRABBLE-SCORE
+                       MOVE WS-RESULT TO WS-MOT-SCORE(WS-NB-MOTS)
+                   END-IF
+                   PERFORM LIRE-UN-MOT
+               END-PERFORM
+               CLOSE F-MOTS
+               DISPLAY "Classement des mots (score decroissant) :"
+               PERFORM CLASSER-ET-AFFICHER-MOTS WS-NB-MOTS TIMES
+           ELSE
+               DISPLAY "Impossible d'ouvrir le fichier de mots."
+           END-IF
+           STOP RUN.
+
+      * Lit un mot du fichier de mots dans WS-WORD.
+       LIRE-UN-MOT.
+           READ F-MOTS INTO WS-WORD
+               AT END MOVE "10" TO WS-FS-MOTS
+           END-READ.
+
+      * Trouve, parmi les mots pas encore classes, celui dont le score
+      * est le plus eleve, l'affiche puis le marque comme classe pour
+      * qu'il ne soit plus jamais choisi par un appel ulterieur.
+       CLASSER-ET-AFFICHER-MOTS.
+           MOVE 0 TO WS-INDICE-MAX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB-MOTS
+               IF NOT MOT-DEJA-CLASSE(I)
+                   IF WS-INDICE-MAX = 0
+                       OR WS-MOT-SCORE(I) > WS-MEILLEUR-SCORE
+                       MOVE I TO WS-INDICE-MAX
+                       MOVE WS-MOT-SCORE(I) TO WS-MEILLEUR-SCORE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-INDICE-MAX NOT = 0
+               DISPLAY "  " WS-MOT-TEXTE(WS-INDICE-MAX)
+                   " : " WS-MOT-SCORE(WS-INDICE-MAX)
+               SET MOT-DEJA-CLASSE(WS-INDICE-MAX) TO TRUE
+           END-IF.
+
+      * Calcule le score Scrabble de WS-WORD dans WS-RESULT.
        SCRABBLE-SCORE.
            MOVE 0 TO WS-RESULT.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-WORD)) TO LEN.
@@ -51,26 +127,25 @@
            EXIT.
 
 
-OTHER SOLUTION
-
-       01 WS-LETTERSET          PIC X.
-          88 WS-LETTERSET-1     VALUE "A" "E" "I" "O" "U" 
-                                          "L" "N" "R" "S" "T".
-          88 WS-LETTERSET-2     VALUE "D" "G".
-          88 WS-LETTERSET-3     VALUE "B" "C" "M" "P".
-          88 WS-LETTERSET-4     VALUE "F" "H" "V" "W" "Y".
-          88 WS-LETTERSET-5     VALUE "K".
-          88 WS-LETTERSET-6     VALUE "J" "X".
-          88 WS-LETTERSET-7     VALUE "Q" "Z".
-
-
-                 INCREMENT-SCORE.
-         EVALUATE TRUE
-            WHEN WS-LETTERSET-1 ADD 1 TO WS-RESULT
-            WHEN WS-LETTERSET-2 ADD 2 TO WS-RESULT
-            WHEN WS-LETTERSET-3 ADD 3 TO WS-RESULT
-            WHEN WS-LETTERSET-4 ADD 4 TO WS-RESULT
-            WHEN WS-LETTERSET-5 ADD 5 TO WS-RESULT
-            WHEN WS-LETTERSET-6 ADD 8 TO WS-RESULT
-            WHEN WS-LETTERSET-7 ADD 10 TO WS-RESULT
-         END-EVALUATE.
\ No newline at end of file
+      * OTHER SOLUTION
+      *
+      *    01 WS-LETTERSET          PIC X.
+      *       88 WS-LETTERSET-1     VALUE "A" "E" "I" "O" "U"
+      *                                       "L" "N" "R" "S" "T".
+      *       88 WS-LETTERSET-2     VALUE "D" "G".
+      *       88 WS-LETTERSET-3     VALUE "B" "C" "M" "P".
+      *       88 WS-LETTERSET-4     VALUE "F" "H" "V" "W" "Y".
+      *       88 WS-LETTERSET-5     VALUE "K".
+      *       88 WS-LETTERSET-6     VALUE "J" "X".
+      *       88 WS-LETTERSET-7     VALUE "Q" "Z".
+      *
+      *    INCREMENT-SCORE.
+      *       EVALUATE TRUE
+      *          WHEN WS-LETTERSET-1 ADD 1 TO WS-RESULT
+      *          WHEN WS-LETTERSET-2 ADD 2 TO WS-RESULT
+      *          WHEN WS-LETTERSET-3 ADD 3 TO WS-RESULT
+      *          WHEN WS-LETTERSET-4 ADD 4 TO WS-RESULT
+      *          WHEN WS-LETTERSET-5 ADD 5 TO WS-RESULT
+      *          WHEN WS-LETTERSET-6 ADD 8 TO WS-RESULT
+      *          WHEN WS-LETTERSET-7 ADD 10 TO WS-RESULT
+      *       END-EVALUATE.
