@@ -1,171 +1,300 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. high-scores.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PROPERTY       PIC A(20).
-       01 WS-SCORES.
-           02 SCORES        PIC X(3) OCCURS 20 TIMES
-                            INDEXED BY IDX.
-
-       01 WS-RESULT-STRING.
-            02 RESULT        PIC X(3) OCCURS 20 TIMES.
-       01 WS-RESULT-VALUE   PIC 999.
-       01 WS-MAXIMUM         PIC 9(3) VALUE 0.
-       01 WS-MAXIMUM-H      PIC X(3).
-       01 WS-MI            PIC 99 VALUE 1.
-       01 WS-INDEX            PIC 99 VALUE 1.
-       01 WS-LAST        PIC 9(3) VALUE 0.
-       01 WS-RS         PIC 99 VALUE 1.
-
-
-       PROCEDURE DIVISION.
-       HIGH-SCORES.
-           initialise WS-RESULT-STRING, WS-RESULT-VALUE, WS-MI,
-                       WS-INDEX, WS-RS
-           evaluate true
-               when WS-PROPERTY = "scores"
-                   MOVE WS-SCORES TO WS-RESULT-STRING
-      
-               when WS-PROPERTY = "latest"
-                   PERFORM FIND-LAST
-                   MOVE WS-LAST TO WS-RESULT-VALUE
-      
-               when WS-PROPERTY = "personalBest"
-                   PERFORM CALCULATE-MAXIMUM
-                   MOVE WS-MAXIMUM TO WS-RESULT-VALUE
-      
-               when WS-PROPERTY = "personalTopThree"
-                   PERFORM CALCULATE-MAXIMUM
-                   MOVE WS-MAXIMUM TO RESULT(WS-RS)
-                   ADD 1 to WS-RS
-                   MOVE "000" to SCORES(WS-MI)
-      
-                   PERFORM CALCULATE-MAXIMUM
-                   MOVE WS-MAXIMUM TO RESULT(WS-RS)
-                   ADD 1 to WS-RS
-                   MOVE "000" to SCORES(WS-MI)
-      
-                   PERFORM CALCULATE-MAXIMUM
-                   MOVE WS-MAXIMUM TO RESULT(WS-RS)
-                   ADD 1 to WS-RS
-                   MOVE "000" to SCORES(WS-MI)
-
-           initialise WS-PROPERTY, WS-SCORES.
-
-
-       FIND-LAST.
-           MOVE 0 TO WS-LAST
-           MOVE 20 to WS-INDEX
-           PERFORM UNTIL WS-LAST <> 0 OR WS-INDEX < 1
-               if SCORES(WS-INDEX) <> 0
-                   MOVE SCORES(WS-INDEX) TO WS-LAST
-               SUBTRACT 1 FROM WS-INDEX
-           END-PERFORM.
-
-
-       CALCULATE-MAXIMUM.
-           MOVE FUNCTION NUMVAL(SCORES(1)) TO WS-MAXIMUM
-           MOVE SPACES to WS-MAXIMUM-H
-           MOVE 1 TO WS-INDEX
-           PERFORM VARYING WS-INDEX FROM 2 BY 1 UNTIL WS-INDEX > 20
-               IF SCORES(WS-INDEX) > WS-MAXIMUM
-                   MOVE SCORES(WS-INDEX) TO WS-MAXIMUM-H
-                   MOVE FUNCTION NUMVAL(SCORES(WS-INDEX)) TO WS-MAXIMUM
-                   MOVE WS-INDEX TO WS-MI
-               END-IF
-           END-PERFORM.
-
-
-
-
-TestCase "List of scores"
-    MOVE " 30 50 20 70" TO WS-SCORES
-    MOVE "scores" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 30 50 20 70"
-TestCase "Latest score"
-    MOVE "100  0 90 30" TO WS-SCORES
-    MOVE "latest" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-VALUE =  30
-TestCase "Personal best"
-    MOVE " 40100 70" TO WS-SCORES
-    MOVE "personalBest" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-VALUE = 100
-TestCase "Personal top three from a list of scores"
-    MOVE " 10 30 90 30100 20 10  0 30 40 40 70 70" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = "100 90 70"
-TestCase "Personal top highest to lowest"
-    MOVE " 20 10 30" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 30 20 10"
-TestCase "Personal top when there is a tie"
-    MOVE " 40 20 40 30" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 40 40 30"
-TestCase "Personal top when there are less than 3"
-    MOVE " 30 70" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 70 30"
-TestCase "Personal top when there is only one"
-    MOVE " 40" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 40"
-TestCase "Latest score after personal top scores"
-    MOVE " 70 50 20 30" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    MOVE "latest" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-VALUE =  30
-TestCase "Scores after personal top scores"
-    MOVE " 30 50 20 70" TO WS-SCORES
-    MOVE "personalTopThree" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    MOVE "scores" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 30 50 20 70"
-TestCase "Latest score after personal best"
-    MOVE " 20 70 15 25 30" TO WS-SCORES
-    MOVE "personalBest" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    MOVE "latest" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-VALUE =  30
-TestCase "Scores after personal best"
-    MOVE " 20 70 15 25 30" TO WS-SCORES
-    MOVE "personalBest" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    MOVE "scores" TO WS-PROPERTY
-    PERFORM HIGH-SCORES
-    EXPECT WS-RESULT-STRING = " 20 70 15 25 30"
-
-
-
-PASS:   1. List of scores                                                                  
-     PASS:   2. Latest score                                                                    
-     PASS:   3. Personal best                                                                   
-**** FAIL:   4. Personal top three from a list of scores                                        
-    EXPECTED <100 90 70>, WAS <010010>
-**** FAIL:   5. Personal top highest to lowest                                                  
-    EXPECTED < 30 20 10>, WAS <020020>
-**** FAIL:   6. Personal top when there is a tie                                                
-    EXPECTED < 40 40 30>, WAS <040040>
-**** FAIL:   7. Personal top when there are less than 3                                         
-    EXPECTED < 70 30>, WAS <030030>
-**** FAIL:   8. Personal top when there is only one                                             
-    EXPECTED < 40>, WAS <040040>
-**** FAIL:   9. Latest score after personal top scores                                          
-    EXPECTED +00000000030.0000000, WAS +00000000000.0000000
-**** FAIL:  10. Scores after personal top scores                                                
-    EXPECTED < 30 50 20 70>, WAS <>
-     PASS:  11. Latest score after personal best                                                
-     PASS:  12. Scores after personal best 
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. high-scores.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SCORES ASSIGN TO DYNAMIC WS-NOM-FICHIER-SCORES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SCORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-SCORES.
+       01 FS-ENR-SCORE       PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PROPERTY       PIC A(20).
+
+      * Nom du joueur pour les proprietes "load"/"save" : la table de
+      * scores de chaque joueur est conservee dans son propre fichier.
+       01 WS-JOUEUR-NOM      PIC X(20) VALUE SPACES.
+       01 WS-NOM-FICHIER-SCORES PIC X(30).
+       01 WS-FS-SCORES       PIC X(02).
+
+      * La table etait plafonnee a 20 scores ; releve a 100 pour ne
+      * plus perdre l'historique d'un joueur qui a joue plus de 20
+      * parties.
+       01 WS-NB-SCORES-MAX  PIC 9(3) VALUE 100.
+       01 WS-SCORES.
+           02 SCORES        PIC X(3) VALUE SPACES OCCURS 100 TIMES
+                            INDEXED BY IDX.
+
+      * Copie de travail utilisee par personalBest/personalTopThree,
+      * pour que la recherche du maximum ne detruise jamais la table
+      * de scores d'origine de l'appelant. Triee par ordre decroissant
+      * de SCORES-COPIE-VAL (valeur numerique du score) pour que
+      * CALCULATE-MAXIMUM puisse localiser le maximum par SEARCH ALL
+      * au lieu d'un balayage lineaire des 100 entrees.
+       01 WS-SCORES-COPIE.
+           02 SCORES-COPIE-ENTREE OCCURS 100 TIMES
+                            DESCENDING KEY IS SCORES-COPIE-VAL
+                            INDEXED BY IDX2.
+               03 SCORES-COPIE     PIC X(3).
+               03 SCORES-COPIE-VAL PIC 999.
+
+       01 WS-RESULT-STRING.
+            02 RESULT        PIC X(3) OCCURS 100 TIMES.
+       01 WS-RESULT-VALUE   PIC 999.
+       01 WS-MAXIMUM         PIC 9(3) VALUE 0.
+       01 WS-MAXIMUM-H      PIC X(3).
+       01 WS-MI            PIC 999 VALUE 1.
+       01 WS-INDEX            PIC 999 VALUE 1.
+       01 WS-LAST        PIC 9(3) VALUE 0.
+       01 WS-RS         PIC 99 VALUE 1.
+       01 WS-GAMES-JOUES    PIC 9(3) VALUE 0.
+       01 WS-SOMME          PIC 9(6) VALUE 0.
+       01 WS-MOYENNE        PIC 9(3) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       HIGH-SCORES.
+           INITIALIZE WS-RESULT-STRING, WS-RESULT-VALUE, WS-MI,
+                       WS-INDEX, WS-RS
+           evaluate true
+               when WS-PROPERTY = "scores"
+                   MOVE WS-SCORES TO WS-RESULT-STRING
+
+               when WS-PROPERTY = "latest"
+                   PERFORM FIND-LAST
+                   MOVE WS-LAST TO WS-RESULT-VALUE
+
+               when WS-PROPERTY = "personalBest"
+                   PERFORM COPIER-ET-TRIER-SCORES
+                   PERFORM CALCULATE-MAXIMUM
+                   MOVE WS-MAXIMUM TO WS-RESULT-VALUE
+
+               when WS-PROPERTY = "personalTopThree"
+                   PERFORM PERSONAL-TOP-THREE
+
+               when WS-PROPERTY = "gamesPlayed"
+                   PERFORM COUNT-AND-SUM
+                   MOVE WS-GAMES-JOUES TO WS-RESULT-VALUE
+
+               when WS-PROPERTY = "average"
+                   PERFORM COUNT-AND-SUM
+                   MOVE WS-MOYENNE TO WS-RESULT-VALUE
+
+               when WS-PROPERTY = "load"
+                   PERFORM LOAD-SCORES-JOUEUR
+
+               when WS-PROPERTY = "save"
+                   PERFORM SAUVEGARDER-SCORES-JOUEUR
+           end-evaluate
+
+           INITIALIZE WS-PROPERTY.
+
+
+       FIND-LAST.
+           MOVE 0 TO WS-LAST
+           MOVE WS-NB-SCORES-MAX to WS-INDEX
+           PERFORM UNTIL WS-LAST <> 0 OR WS-INDEX < 1
+               if SCORES(WS-INDEX) <> SPACES
+                   MOVE SCORES(WS-INDEX) TO WS-LAST
+               END-IF
+               SUBTRACT 1 FROM WS-INDEX
+           END-PERFORM.
+
+
+      * Copie WS-SCORES dans WS-SCORES-COPIE en calculant la valeur
+      * numerique de chaque score, puis trie la copie par ordre
+      * decroissant de cette valeur : CALCULATE-MAXIMUM s'appuie sur
+      * ce tri pour retrouver le maximum par SEARCH ALL plutot que
+      * par balayage lineaire.
+       COPIER-ET-TRIER-SCORES.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NB-SCORES-MAX
+               MOVE SCORES(WS-INDEX) TO SCORES-COPIE(WS-INDEX)
+               MOVE FUNCTION NUMVAL(SCORES(WS-INDEX))
+                   TO SCORES-COPIE-VAL(WS-INDEX)
+           END-PERFORM
+           SORT SCORES-COPIE-ENTREE DESCENDING KEY SCORES-COPIE-VAL.
+
+
+      * Le maximum est desormais la premiere entree de la copie
+      * triee (WS-SCORES-COPIE est maintenue triee par
+      * COPIER-ET-TRIER-SCORES et re-triee par PERSONAL-TOP-THREE
+      * apres chaque maximum efface) ; SEARCH ALL retrouve son indice
+      * dans la table triee au lieu du balayage lineaire d'origine.
+       CALCULATE-MAXIMUM.
+           MOVE SCORES-COPIE-VAL(1) TO WS-MAXIMUM
+           MOVE SCORES-COPIE(1) TO WS-MAXIMUM-H
+           SET IDX2 TO 1
+           SEARCH ALL SCORES-COPIE-ENTREE
+               WHEN SCORES-COPIE-VAL(IDX2) = WS-MAXIMUM
+                   MOVE IDX2 TO WS-MI
+           END-SEARCH.
+
+
+      * Recherche jusqu'a trois maximums successifs dans une copie de
+      * la table de scores, en effacant chaque maximum trouve de la
+      * copie (jamais de WS-SCORES lui-meme) et en la re-triant pour
+      * trouver le suivant.
+       PERSONAL-TOP-THREE.
+           PERFORM COPIER-ET-TRIER-SCORES
+           PERFORM VARYING WS-RS FROM 1 BY 1 UNTIL WS-RS > 3
+               PERFORM CALCULATE-MAXIMUM
+               IF WS-MAXIMUM = 0
+                   EXIT PERFORM
+               END-IF
+               MOVE WS-MAXIMUM-H TO RESULT(WS-RS)
+               MOVE "000" TO SCORES-COPIE(WS-MI)
+               MOVE 0 TO SCORES-COPIE-VAL(WS-MI)
+               SORT SCORES-COPIE-ENTREE DESCENDING KEY SCORES-COPIE-VAL
+           END-PERFORM.
+
+
+      * Nombre de parties jouees et somme des scores, utilises par
+      * les proprietes "gamesPlayed" et "average".
+       COUNT-AND-SUM.
+           MOVE 0 TO WS-GAMES-JOUES
+           MOVE 0 TO WS-SOMME
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NB-SCORES-MAX
+               IF SCORES(WS-INDEX) NOT = SPACES
+                   ADD 1 TO WS-GAMES-JOUES
+                   ADD FUNCTION NUMVAL(SCORES(WS-INDEX)) TO WS-SOMME
+               END-IF
+           END-PERFORM
+           IF WS-GAMES-JOUES > 0
+               COMPUTE WS-MOYENNE = WS-SOMME / WS-GAMES-JOUES
+           ELSE
+               MOVE 0 TO WS-MOYENNE
+           END-IF.
+
+
+      * Recharge la table de scores du joueur WS-JOUEUR-NOM depuis son
+      * fichier ; un joueur sans fichier repart simplement d'une table
+      * vide plutot que de faire echouer l'appel.
+       LOAD-SCORES-JOUEUR.
+           MOVE SPACES TO WS-NOM-FICHIER-SCORES
+           STRING "SCORES_" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOUEUR-NOM) DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-NOM-FICHIER-SCORES
+           INITIALIZE WS-SCORES
+           OPEN INPUT F-SCORES
+           IF WS-FS-SCORES = "00"
+               MOVE 1 TO WS-INDEX
+               PERFORM LIRE-UN-SCORE
+               PERFORM UNTIL WS-FS-SCORES = "10"
+                   IF WS-INDEX <= WS-NB-SCORES-MAX
+                       MOVE FS-ENR-SCORE TO SCORES(WS-INDEX)
+                       ADD 1 TO WS-INDEX
+                   END-IF
+                   PERFORM LIRE-UN-SCORE
+               END-PERFORM
+               CLOSE F-SCORES
+           END-IF.
+
+       LIRE-UN-SCORE.
+           READ F-SCORES
+               AT END MOVE "10" TO WS-FS-SCORES
+           END-READ.
+
+
+      * Reecrit la table de scores du joueur WS-JOUEUR-NOM dans son
+      * fichier, une ligne par score utilise.
+       SAUVEGARDER-SCORES-JOUEUR.
+           MOVE SPACES TO WS-NOM-FICHIER-SCORES
+           STRING "SCORES_" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOUEUR-NOM) DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-NOM-FICHIER-SCORES
+           OPEN OUTPUT F-SCORES
+           PERFORM COUNT-AND-SUM
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NB-SCORES-MAX
+               IF SCORES(WS-INDEX) NOT = SPACES
+                   MOVE SCORES(WS-INDEX) TO FS-ENR-SCORE
+                   WRITE FS-ENR-SCORE
+               END-IF
+           END-PERFORM
+           CLOSE F-SCORES.
+
+
+      *****************************************************************
+      * Scenarios de test conserves a titre de documentation (ce
+      * fichier n'a jamais eu de harnais de test executable ; les
+      * cas ci-dessous decrivent le comportement attendu de chaque
+      * propriete).
+      *
+      * TestCase "List of scores"
+      *     MOVE " 30 50 20 70" TO WS-SCORES
+      *     MOVE "scores" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 30 50 20 70"
+      * TestCase "Latest score"
+      *     MOVE "100  0 90 30" TO WS-SCORES
+      *     MOVE "latest" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-VALUE =  30
+      * TestCase "Personal best"
+      *     MOVE " 40100 70" TO WS-SCORES
+      *     MOVE "personalBest" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-VALUE = 100
+      * TestCase "Personal top three from a list of scores"
+      *     MOVE " 10 30 90 30100 20 10  0 30 40 40 70 70" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = "100 90 70"
+      * TestCase "Personal top highest to lowest"
+      *     MOVE " 20 10 30" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 30 20 10"
+      * TestCase "Personal top when there is a tie"
+      *     MOVE " 40 20 40 30" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 40 40 30"
+      * TestCase "Personal top when there are less than 3"
+      *     MOVE " 30 70" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 70 30"
+      * TestCase "Personal top when there is only one"
+      *     MOVE " 40" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 40"
+      * TestCase "Latest score after personal top scores"
+      *     MOVE " 70 50 20 30" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     MOVE "latest" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-VALUE =  30
+      * TestCase "Scores after personal top scores"
+      *     MOVE " 30 50 20 70" TO WS-SCORES
+      *     MOVE "personalTopThree" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     MOVE "scores" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 30 50 20 70"
+      * TestCase "Latest score after personal best"
+      *     MOVE " 20 70 15 25 30" TO WS-SCORES
+      *     MOVE "personalBest" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     MOVE "latest" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-VALUE =  30
+      * TestCase "Scores after personal best"
+      *     MOVE " 20 70 15 25 30" TO WS-SCORES
+      *     MOVE "personalBest" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     MOVE "scores" TO WS-PROPERTY
+      *     PERFORM HIGH-SCORES
+      *     EXPECT WS-RESULT-STRING = " 20 70 15 25 30"
+      *****************************************************************
