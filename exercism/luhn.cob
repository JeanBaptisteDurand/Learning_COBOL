@@ -3,26 +3,63 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CARTES ASSIGN TO "CARTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CARTES.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD F-CARTES.
+       01 FS-ENR-CARTE                PIC X(32).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-CARTES                PIC X(02).
        01 WS-CARD-NUMBER              PIC X(32).
        01 WS-CLEANED-NUMBER           PIC X(32).
        01 WS-DIGIT                    PIC 9 VALUE 0.
        01 WS-CARD-LENGTH              PIC 9(2) VALUE 0.
        01 WS-CHECKSUM                 PIC 9(4) VALUE 0.
        01 WS-INDEX                    PIC 9(2) VALUE 0.
-       01 WS-MULTIPLIED-DIGIT         PIC 9 VALUE 0.
+       01 WS-MULTIPLIED-DIGIT         PIC 99 VALUE 0.
        01 WS-VALID                    PIC X(5) VALUE "FALSE".
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT F-CARTES
+           IF WS-FS-CARTES = "00"
+               PERFORM LIRE-UNE-CARTE
+               PERFORM UNTIL WS-FS-CARTES = "10"
+                   PERFORM LUHN
+                   DISPLAY "Input Number: " WS-CARD-NUMBER
+                   DISPLAY "Validation Result: " WS-VALID
+                   PERFORM LIRE-UNE-CARTE
+               END-PERFORM
+               CLOSE F-CARTES
+           ELSE
+               DISPLAY "Impossible d'ouvrir le fichier de cartes."
+           END-IF
+           STOP RUN.
+
+      * Lit une carte du fichier de cartes dans WS-CARD-NUMBER.
+       LIRE-UNE-CARTE.
+           READ F-CARTES INTO WS-CARD-NUMBER
+               AT END MOVE "10" TO WS-FS-CARTES
+           END-READ.
+
+      * Verifie la carte courante (WS-CARD-NUMBER) par l'algorithme de
+      * Luhn et positionne WS-VALID ; appelee une fois par carte lue.
        LUHN.
+           MOVE 0 TO WS-CHECKSUM
            MOVE SPACES TO WS-CLEANED-NUMBER
 
       * Remove spaces from the input
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                UNTIL WS-INDEX > FUNCTION LENGTH(WS-CARD-NUMBER)
                IF WS-CARD-NUMBER(WS-INDEX:1) NOT = SPACE
-                   MOVE WS-CARD-NUMBER(WS-INDEX:1) TO WS-CLEANED-NUMBER(
+                   MOVE WS-CARD-NUMBER(WS-INDEX:1)
+                     TO WS-CLEANED-NUMBER(
                      FUNCTION LENGTH(FUNCTION TRIM(
                      WS-CLEANED-NUMBER)) + 1:1)
                END-IF
@@ -39,7 +76,8 @@
            END-PERFORM
 
       * Determine length and validity of the string
-           COMPUTE WS-CARD-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-CLEANED-NUMBER))
+           COMPUTE WS-CARD-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CLEANED-NUMBER))
            IF WS-CARD-LENGTH <= 1
                MOVE "FALSE" TO WS-VALID
                EXIT PARAGRAPH
@@ -48,12 +86,14 @@
       * Apply Luhn algorithm
            PERFORM VARYING WS-INDEX FROM WS-CARD-LENGTH BY -1
                UNTIL WS-INDEX < 1
-               MOVE FUNCTION NUMVAL(WS-CLEANED-NUMBER(WS-INDEX:1)) TO WS-DIGIT
+               MOVE FUNCTION NUMVAL(WS-CLEANED-NUMBER(WS-INDEX:1))
+                   TO WS-DIGIT
 
                IF MOD(WS-CARD-LENGTH - WS-INDEX + 1, 2) = 0
                    COMPUTE WS-MULTIPLIED-DIGIT = WS-DIGIT * 2
                    IF WS-MULTIPLIED-DIGIT > 9
-                       COMPUTE WS-MULTIPLIED-DIGIT = WS-MULTIPLIED-DIGIT - 9
+                       COMPUTE WS-MULTIPLIED-DIGIT =
+                           WS-MULTIPLIED-DIGIT - 9
                    END-IF
                    ADD WS-MULTIPLIED-DIGIT TO WS-CHECKSUM
                ELSE
@@ -66,9 +106,4 @@
                MOVE "VALID" TO WS-VALID
            ELSE
                MOVE "FALSE" TO WS-VALID
-           END-IF
-
-           DISPLAY "Input Number: " WS-CARD-NUMBER
-           DISPLAY "Validation Result: " WS-VALID
-
-           STOP RUN.
+           END-IF.
