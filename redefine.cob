@@ -6,26 +6,57 @@
        01  CR PIC X(10) VALUE "123".
        01  NUM REDEFINES CR PIC 9(10).
 
+      *    NUM ne redefinit pas de nouvel espace memoire : il relit
+      *    l'octet de CR en numerique. Si CR contient autre chose que
+      *    des chiffres, lire NUM directement est indefini ; NUM-VALIDE
+      *    dit si on peut se fier a NUM pour la valeur courante de CR.
+       01  NUM-VALIDE PIC X VALUE "N".
+           88  NUM-EST-VALIDE   VALUE "O".
+           88  NUM-EST-INVALIDE VALUE "N".
+
        PROCEDURE DIVISION.
+             PERFORM VERIFIER-NUM
              DISPLAY CR
-             DISPLAY NUM
+             PERFORM AFFICHER-NUM
              DISPLAY ""
 
              MOVE "78" TO CR
 
+             PERFORM VERIFIER-NUM
              DISPLAY CR
-             DISPLAY NUM
+             PERFORM AFFICHER-NUM
              DISPLAY ""
 
              MOVE 37 TO NUM
 
+             PERFORM VERIFIER-NUM
              DISPLAY CR
-             DISPLAY NUM
+             PERFORM AFFICHER-NUM
              DISPLAY ""
 
              MOVE "U8U" TO CR
 
+             PERFORM VERIFIER-NUM
              DISPLAY CR
-             DISPLAY NUM
+             PERFORM AFFICHER-NUM
              DISPLAY ""
              .
+             STOP RUN.
+
+      *    Verifie que CR ne contient que des chiffres avant de
+      *    considerer que NUM (sa redefinition numerique) est fiable.
+       VERIFIER-NUM.
+           IF CR IS NUMERIC
+               SET NUM-EST-VALIDE TO TRUE
+           ELSE
+               SET NUM-EST-INVALIDE TO TRUE
+           END-IF.
+
+      *    N'affiche NUM que lorsque VERIFIER-NUM l'a juge fiable ;
+      *    sinon previent que CR ne contient pas une valeur numerique.
+       AFFICHER-NUM.
+           IF NUM-EST-VALIDE
+               DISPLAY NUM
+           ELSE
+               DISPLAY "NUM INVALIDE (CR NON NUMERIQUE)"
+           END-IF.
