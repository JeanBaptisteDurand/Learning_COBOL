@@ -1,14 +1,18 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. user_input.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01  WS-STORAGE PIC X(12).
- 
-       PROCEDURE DIVISION.
-              DISPLAY "Enter your name: ".
-              ACCEPT WS-STORAGE.
-              DISPLAY "Hello, " WS-STORAGE "!".
-              STOP RUN.
-
-              
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. user_input.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STORAGE PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+              PERFORM DEMANDER-NOM UNTIL WS-STORAGE NOT = SPACES.
+              DISPLAY "Hello, " WS-STORAGE "!".
+              STOP RUN.
+
+       DEMANDER-NOM.
+              DISPLAY "Enter your name: ".
+              ACCEPT WS-STORAGE.
+              IF WS-STORAGE = SPACES
+                  DISPLAY "Le nom ne peut pas etre vide."
+              END-IF.
