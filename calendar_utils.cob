@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calendar-utils.
+
+      * Utilitaire calendaire partage : annee bissextile, nombre de
+      * jours du mois et rang du jour dans l'annee, pour un
+      * CU-ANNEE/CU-MOIS/CU-JOUR donne. Reprend la logique
+      * mod-4/100/400 qui existait separement dans exercism/LEAP.cob
+      * et dans var.cob (CHECK-VALID-DATE), afin que les deux ne
+      * portent plus chacun leur propre copie de ce calcul.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-QUOTIENT-4       PIC 9(4).
+       01 WS-REMAINDER-4      PIC 9(4).
+       01 WS-QUOTIENT-100     PIC 9(4).
+       01 WS-REMAINDER-100    PIC 9(4).
+       01 WS-QUOTIENT-400     PIC 9(4).
+       01 WS-REMAINDER-400    PIC 9(4).
+       01 WS-I                PIC 99.
+       01 WS-JOURS-MOIS-TEMP  PIC 99.
+
+       LINKAGE SECTION.
+       01 CU-ANNEE            PIC 9(4).
+       01 CU-MOIS             PIC 99.
+       01 CU-JOUR             PIC 99.
+       01 CU-BISSEXTILE       PIC X.
+          88 CU-EST-BISSEXTILE VALUE "O".
+       01 CU-JOURS-DANS-MOIS  PIC 99.
+       01 CU-JOUR-ANNEE       PIC 999.
+
+       PROCEDURE DIVISION USING CU-ANNEE CU-MOIS CU-JOUR
+               CU-BISSEXTILE CU-JOURS-DANS-MOIS CU-JOUR-ANNEE.
+       MAIN-PROCEDURE.
+           PERFORM CHECK-MOD-4
+           PERFORM CHECK-MOD-100
+           PERFORM CHECK-MOD-400
+           IF WS-REMAINDER-4 = 0 AND WS-REMAINDER-100 NOT = 0
+               MOVE "O" TO CU-BISSEXTILE
+           ELSE
+               IF WS-REMAINDER-400 = 0
+                   MOVE "O" TO CU-BISSEXTILE
+               ELSE
+                   MOVE "N" TO CU-BISSEXTILE
+               END-IF
+           END-IF
+
+           PERFORM JOURS-DU-MOIS
+
+           MOVE CU-JOUR TO CU-JOUR-ANNEE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= CU-MOIS
+               MOVE CU-MOIS TO WS-JOURS-MOIS-TEMP
+               MOVE WS-I TO CU-MOIS
+               PERFORM JOURS-DU-MOIS
+               ADD CU-JOURS-DANS-MOIS TO CU-JOUR-ANNEE
+               MOVE WS-JOURS-MOIS-TEMP TO CU-MOIS
+           END-PERFORM
+           PERFORM JOURS-DU-MOIS
+
+           GOBACK.
+
+      * Renseigne CU-JOURS-DANS-MOIS pour CU-MOIS, en tenant compte de
+      * CU-BISSEXTILE pour fevrier.
+       JOURS-DU-MOIS.
+           EVALUATE CU-MOIS
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO CU-JOURS-DANS-MOIS
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO CU-JOURS-DANS-MOIS
+               WHEN 2
+                   IF CU-EST-BISSEXTILE
+                       MOVE 29 TO CU-JOURS-DANS-MOIS
+                   ELSE
+                       MOVE 28 TO CU-JOURS-DANS-MOIS
+                   END-IF
+           END-EVALUATE.
+
+       CHECK-MOD-4.
+           DIVIDE CU-ANNEE BY 4
+               GIVING WS-QUOTIENT-4
+               REMAINDER WS-REMAINDER-4.
+
+       CHECK-MOD-100.
+           DIVIDE CU-ANNEE BY 100
+               GIVING WS-QUOTIENT-100
+               REMAINDER WS-REMAINDER-100.
+
+       CHECK-MOD-400.
+           DIVIDE CU-ANNEE BY 400
+               GIVING WS-QUOTIENT-400
+               REMAINDER WS-REMAINDER-400.
