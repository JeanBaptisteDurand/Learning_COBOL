@@ -0,0 +1,23 @@
+      ****************************************************************
+      * Copybook CLIENT : structure d'enregistrement client partagee *
+      * par sequential_file/file.cob, level_struct.cob et            *
+      * db2/exemple.cob, avec l'identifiant client (CLI-ID) comme    *
+      * cle commune aux trois. Chaque programme l'inclut via         *
+      * COPY CLIENT REPLACING pour retrouver ses propres noms de     *
+      * champ (WS-, ou sans prefixe).                                *
+      *                                                              *
+      * CLI-ID et CLI-CODE-POSTAL sont en COMP-3 (comme WS-COMPACTE  *
+      * dans var/var.cob) plutot qu'en DISPLAY, pour ne pas gonfler  *
+      * inutilement les enregistrements d'un fichier traite chaque   *
+      * nuit : 6 et 3 octets au lieu de 10 et 5.                     *
+      ****************************************************************
+           05 CLI-ID            PIC 9(10) COMP-3.
+           05 CLI-PRENOM        PIC X(20).
+           05 CLI-NOM           PIC X(20).
+           05 CLI-ADRESSE.
+               10 CLI-RUE          PIC X(30).
+               10 CLI-CODE-POSTAL  PIC 9(05) COMP-3.
+               10 CLI-VILLE        PIC X(20).
+           05 CLI-ADRESSE-FLAT REDEFINES CLI-ADRESSE PIC X(53).
+           05 CLI-TELEPHONE     PIC X(15).
+           05 CLI-EMAIL         PIC X(30).
