@@ -1,35 +1,97 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ClientExample.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Client.
-          05 Nom         PIC X(20) VALUE "Jean Dupont".
-          05 Adresse.
-             10 Rue        PIC X(30) VALUE "10 Rue de la Paix".
-             10 CodePostal PIC 9(5)  VALUE 75001.
-             10 Ville      PIC X(20) VALUE "Paris".
-          05 Contact.
-             10 Telephone  PIC X(10) VALUE "0612345678".
-             10 Email      PIC X(30) VALUE "jean.dupont@mail.com".
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Fiche client initiale :".
-           DISPLAY "Nom : " Nom.
-           DISPLAY "Adresse : " Rue ", " CodePostal ", " Ville.
-           DISPLAY "Contact : Tel=" Telephone ", Email=" Email.
-       
-      *    Mise à jour des informations du client
-           MOVE "Marie Curie" TO Nom.
-           MOVE "5 Boulevard Haussmann" TO Rue.
-           MOVE 75009 TO CodePostal.
-           MOVE "Paris" TO Ville.
-           MOVE "0712345678" TO Telephone.
-           MOVE "marie.curie@mail.com" TO Email.
-       
-           DISPLAY "Fiche client mise à jour :".
-           DISPLAY "Nom : " Nom.
-           DISPLAY "Adresse : " Rue ", " CodePostal ", " Ville.
-           DISPLAY "Contact : Tel=" Telephone ", Email=" Email.
-       
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClientExample.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Structure du client, via le copybook CLIENT partage avec
+      *    sequential_file/file.cob et db2/exemple.cob. Prenom et Nom
+      *    sont desormais deux champs distincts (le copybook n'a pas
+      *    de champ nom complet) et l'adresse est initialisee par
+      *    MOVE ci-dessous, le copybook ne portant pas de VALUE.
+       01 Client.
+           COPY CLIENT
+               REPLACING ==CLI-ID== BY ==ClientID==
+                   ==CLI-PRENOM== BY ==Prenom==
+                   ==CLI-NOM== BY ==Nom==
+                   ==CLI-ADRESSE-FLAT== BY ==AdresseFlat==
+                   ==CLI-ADRESSE== BY ==Adresse==
+                   ==CLI-RUE== BY ==Rue==
+                   ==CLI-CODE-POSTAL== BY ==CodePostal==
+                   ==CLI-VILLE== BY ==Ville==
+                   ==CLI-TELEPHONE== BY ==Telephone==
+                   ==CLI-EMAIL== BY ==Email==.
+
+      *    Historique des adresses precedentes du client, avec la
+      *    date a partir de laquelle chaque adresse a cesse d'etre
+      *    l'adresse courante.
+       01 HistoriqueAdresses.
+          05 NombreHistorique PIC 9(02) VALUE 0.
+          05 AncienneAdresse OCCURS 10 TIMES.
+             10 HistRue         PIC X(30).
+             10 HistCodePostal  PIC 9(5).
+             10 HistVille       PIC X(20).
+             10 HistDateEffet   PIC 9(08).
+
+       01 DateSysteme    PIC 9(08).
+       01 IndiceHistoire PIC 9(02).
+
+       PROCEDURE DIVISION.
+           MOVE 100234 TO ClientID.
+           MOVE "Jean" TO Prenom.
+           MOVE "Dupont" TO Nom.
+           MOVE "10 Rue de la Paix" TO Rue.
+           MOVE 75001 TO CodePostal.
+           MOVE "Paris" TO Ville.
+           MOVE "0612345678" TO Telephone.
+           MOVE "jean.dupont@mail.com" TO Email.
+
+           DISPLAY "Fiche client initiale :".
+           DISPLAY "Identifiant : " ClientID.
+           DISPLAY "Nom : " FUNCTION TRIM(Prenom) " " Nom.
+           DISPLAY "Adresse : " Rue ", " CodePostal ", " Ville.
+           DISPLAY "Contact : Tel=" Telephone ", Email=" Email.
+
+      *    Mise a jour des informations du client : l'ancienne adresse
+      *    est d'abord archivee dans HistoriqueAdresses avant d'etre
+      *    ecrasee, pour pouvoir repondre a "ou habitait ce client en
+      *    telle date" plus tard.
+           PERFORM ArchiverAdresseCourante.
+           MOVE "Marie" TO Prenom.
+           MOVE "Curie" TO Nom.
+           MOVE "5 Boulevard Haussmann" TO Rue.
+           MOVE 75009 TO CodePostal.
+           MOVE "Paris" TO Ville.
+           MOVE "0712345678" TO Telephone.
+           MOVE "marie.curie@mail.com" TO Email.
+
+           DISPLAY "Fiche client mise a jour :".
+           DISPLAY "Identifiant : " ClientID.
+           DISPLAY "Nom : " FUNCTION TRIM(Prenom) " " Nom.
+           DISPLAY "Adresse : " Rue ", " CodePostal ", " Ville.
+           DISPLAY "Contact : Tel=" Telephone ", Email=" Email.
+
+           PERFORM AfficherHistoriqueAdresses.
+
+           STOP RUN.
+
+      *    Copie l'adresse courante dans HistoriqueAdresses avant
+      *    qu'elle ne soit remplacee, avec la date du jour comme
+      *    date d'effet du changement.
+       ArchiverAdresseCourante.
+           ADD 1 TO NombreHistorique.
+           ACCEPT DateSysteme FROM DATE YYYYMMDD.
+           MOVE Rue TO HistRue (NombreHistorique).
+           MOVE CodePostal TO HistCodePostal (NombreHistorique).
+           MOVE Ville TO HistVille (NombreHistorique).
+           MOVE DateSysteme TO HistDateEffet (NombreHistorique).
+
+      *    Affiche chaque adresse passee avec sa date d'effet.
+       AfficherHistoriqueAdresses.
+           DISPLAY "Historique des adresses :".
+           PERFORM VARYING IndiceHistoire FROM 1 BY 1
+                   UNTIL IndiceHistoire > NombreHistorique
+               DISPLAY "  jusqu'au " HistDateEffet (IndiceHistoire)
+                   " : " HistRue (IndiceHistoire) ", "
+                   HistCodePostal (IndiceHistoire) ", "
+                   HistVille (IndiceHistoire)
+           END-PERFORM.
