@@ -1,109 +1,532 @@
-       *****************************************************************
-       * Exemple de manipulation de fichiers séquentiels en COBOL      *
-       *                                                               *
-       * F-CLIENT : fichier en lecture (assigné à INP001)              *
-       * F-SORTIE : fichier en écriture (assigné à OUT001)              *
-       *****************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-EXAMPLE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           * Déclaration du fichier F-CLIENT en lecture
-           SELECT F-CLIENT ASSIGN TO "INP001"
-               FILE STATUS IS WS-FS-CLIENT.
-           * Déclaration du fichier F-SORTIE en écriture
-           SELECT F-SORTIE ASSIGN TO "OUT001"
-               FILE STATUS IS WS-FS-SORTIE.
-
-       DATA DIVISION.
-       FILE SECTION.
-           * (1) Description du fichier F-CLIENT
-           FD F-CLIENT
-               RECORD CONTAINS 80 CHARACTERS
-               BLOCK CONTAINS 10 RECORDS.
-           01 FS-ENR-CLIENT PIC X(80).
-
-           * (2) Description du fichier F-SORTIE
-           FD F-SORTIE
-               RECORD CONTAINS 80 CHARACTERS
-               BLOCK CONTAINS 10 RECORDS.
-           01 FS-ENR-SORTIE PIC X(80).
-
-       WORKING-STORAGE SECTION.
-           * (3) Variables FILE STATUS pour chaque fichier
-           01 WS-FS-CLIENT   PIC X(02).
-           01 WS-FS-SORTIE   PIC X(02).
-
-           * (4) Structure de l’enregistrement pour F-CLIENT
-           01 WS-ENR-CLIENT.
-              05 WS-PRENOM  PIC X(20).
-              05 WS-NOM     PIC X(20).
-              05 WS-ADDR    PIC X(40).
-
-           * Structure de travail pour F-SORTIE
-           01 WS-ENR-SORTIE.
-              05 WS-DATA    PIC X(80).
-
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           *****************************************************************
-           * Ouverture des fichiers                                      *
-           *****************************************************************
-           DISPLAY "Ouverture du fichier F-CLIENT en lecture...".
-           OPEN INPUT F-CLIENT.
-           IF WS-FS-CLIENT NOT = "00"
-               DISPLAY "Erreur lors de l'ouverture de F-CLIENT. FILE STATUS: " WS-FS-CLIENT
-               STOP RUN
-           END-IF.
-
-           DISPLAY "Ouverture du fichier F-SORTIE en écriture...".
-           OPEN OUTPUT F-SORTIE.
-           IF WS-FS-SORTIE NOT = "00"
-               DISPLAY "Erreur lors de l'ouverture de F-SORTIE. FILE STATUS: " WS-FS-SORTIE
-               STOP RUN
-           END-IF.
-
-           *****************************************************************
-           * Écriture d’un enregistrement dans le fichier F-SORTIE         *
-           *****************************************************************
-           * Préparation des données dans la zone de travail WS-ENR-SORTIE *
-           MOVE "John                " TO WS-DATA (1:20).  *> Exemple : prénom
-           MOVE "Doe                 " TO WS-DATA (21:40). *> Exemple : nom
-           MOVE "Adresse Exemple, Ville, CP                " TO WS-DATA (41:80).
-           WRITE FS-ENR-SORTIE FROM WS-ENR-SORTIE.
-           END-WRITE.
-           IF WS-FS-SORTIE NOT = "00"
-               DISPLAY "Erreur lors de l'écriture dans F-SORTIE. FILE STATUS: " WS-FS-SORTIE
-           END-IF.
-
-           *****************************************************************
-           * Réécriture d’un enregistrement dans F-SORTIE                  *
-           *****************************************************************
-           * Dans cet exemple, nous lisons d'abord un enregistrement,      *
-           * puis nous le modifions et le réécrivons.                        *
-           READ F-SORTIE FROM WS-ENR-SORTIE.
-           END-READ.
-           IF WS-FS-SORTIE NOT = "00" OR WS-FS-SORTIE = "10"
-               DISPLAY "Erreur ou fin de fichier lors de la lecture pour réécriture. FILE STATUS: " WS-FS-SORTIE
-           ELSE
-               * Modification des données de l’enregistrement
-               MOVE "Modification de l'enregistrement dans F-SORTIE après lecture.    "
-                   TO WS-DATA.
-               REWRITE FS-ENR-SORTIE FROM WS-ENR-SORTIE.
-               END-REWRITE.
-               IF WS-FS-SORTIE NOT = "00"
-                   DISPLAY "Erreur lors de la réécriture dans F-SORTIE. FILE STATUS: " WS-FS-SORTIE
-               END-IF.
-           END-IF.
-
-           *****************************************************************
-           * Fermeture des fichiers                                        *
-           *****************************************************************
-           CLOSE F-CLIENT.
-           CLOSE F-SORTIE.
-
-           DISPLAY "Traitement terminé.".
-           STOP RUN.
+      ****************************************************************
+      * Exemple de manipulation de fichiers sequentiels en COBOL     *
+      *                                                              *
+      * F-CLIENT : fichier en lecture (assigne a INP001)             *
+      * F-SORTIE : fichier en ecriture (assigne a OUT001)             *
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-EXAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Declaration du fichier F-CLIENT en lecture. F-CLIENT est
+      * indexe sur WS-CLIENT-ID afin de permettre, en plus du
+      * traitement de masse ci-dessous, une consultation ponctuelle
+      * d'un client sans relire tout le fichier depuis le debut.
+           SELECT F-CLIENT ASSIGN TO "INP001"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CLIENT-ID
+               FILE STATUS IS WS-FS-CLIENT.
+      * Declaration du fichier de travail du tri (voir SD ci-dessous)
+      * et du fichier trie en sortie : F-CLIENT est indexe sur
+      * l'identifiant, mais le report vers F-SORTIE se fait desormais
+      * par ordre de nom, via ce fichier intermediaire.
+           SELECT SD-CLIENT-TRI ASSIGN TO "SRT001".
+           SELECT F-CLIENT-TRIE ASSIGN TO "TRI001"
+               FILE STATUS IS WS-FS-CLIENT-TRIE.
+      * Declaration du fichier F-SORTIE en ecriture
+           SELECT F-SORTIE ASSIGN TO "OUT001"
+               FILE STATUS IS WS-FS-SORTIE.
+      * Declaration du fichier de point de reprise
+           SELECT F-CHECKPOINT ASSIGN TO "CKP001"
+               FILE STATUS IS WS-FS-CHECKPOINT.
+      * Declaration du fichier des enregistrements rejetes
+           SELECT F-REJETS ASSIGN TO "REJ001"
+               FILE STATUS IS WS-FS-REJETS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * (1) Description du fichier F-CLIENT. La cle d'acces indexe,
+      * FS-CLIENT-ID, doit faire partie de la zone enregistrement.
+      * La structure de l'enregistrement vient du copybook CLIENT,
+      * partage avec level_struct.cob et db2/exemple.cob.
+           FD F-CLIENT
+               RECORD CONTAINS 144 CHARACTERS
+               BLOCK CONTAINS 10 RECORDS.
+           01 FS-ENR-CLIENT.
+               COPY CLIENT
+                   REPLACING ==CLI-ID== BY ==FS-CLIENT-ID==
+                       ==CLI-PRENOM== BY ==FS-PRENOM==
+                       ==CLI-NOM== BY ==FS-NOM==
+                       ==CLI-ADRESSE-FLAT== BY ==FS-ADRESSE-FLAT==
+                       ==CLI-ADRESSE== BY ==FS-ADRESSE==
+                       ==CLI-RUE== BY ==FS-RUE==
+                       ==CLI-CODE-POSTAL== BY ==FS-CODE-POSTAL==
+                       ==CLI-VILLE== BY ==FS-VILLE==
+                       ==CLI-TELEPHONE== BY ==FS-TELEPHONE==
+                       ==CLI-EMAIL== BY ==FS-EMAIL==.
+
+      * Fichier de travail du SORT ci-dessous : memes champs que
+      * F-CLIENT, sous prefixe SD-, avec SD-NOM comme cle de tri.
+           SD SD-CLIENT-TRI.
+           01 SD-ENR-CLIENT-TRI.
+               COPY CLIENT
+                   REPLACING ==CLI-ID== BY ==SD-CLIENT-ID==
+                       ==CLI-PRENOM== BY ==SD-PRENOM==
+                       ==CLI-NOM== BY ==SD-NOM==
+                       ==CLI-ADRESSE-FLAT== BY ==SD-ADRESSE-FLAT==
+                       ==CLI-ADRESSE== BY ==SD-ADRESSE==
+                       ==CLI-RUE== BY ==SD-RUE==
+                       ==CLI-CODE-POSTAL== BY ==SD-CODE-POSTAL==
+                       ==CLI-VILLE== BY ==SD-VILLE==
+                       ==CLI-TELEPHONE== BY ==SD-TELEPHONE==
+                       ==CLI-EMAIL== BY ==SD-EMAIL==.
+
+      * Fichier trie en sortie du SORT, relu ensuite sequentiellement
+      * a la place de F-CLIENT pour produire F-SORTIE dans l'ordre
+      * du nom plutot que dans l'ordre d'arrivee de INP001.
+           FD F-CLIENT-TRIE
+               RECORD CONTAINS 144 CHARACTERS
+               BLOCK CONTAINS 10 RECORDS.
+           01 FT-ENR-CLIENT-TRIE.
+               COPY CLIENT
+                   REPLACING ==CLI-ID== BY ==FT-CLIENT-ID==
+                       ==CLI-PRENOM== BY ==FT-PRENOM==
+                       ==CLI-NOM== BY ==FT-NOM==
+                       ==CLI-ADRESSE-FLAT== BY ==FT-ADRESSE-FLAT==
+                       ==CLI-ADRESSE== BY ==FT-ADRESSE==
+                       ==CLI-RUE== BY ==FT-RUE==
+                       ==CLI-CODE-POSTAL== BY ==FT-CODE-POSTAL==
+                       ==CLI-VILLE== BY ==FT-VILLE==
+                       ==CLI-TELEPHONE== BY ==FT-TELEPHONE==
+                       ==CLI-EMAIL== BY ==FT-EMAIL==.
+
+      * (2) Description du fichier F-SORTIE. Largeur alignee sur le
+      * copybook CLIENT (prenom+nom+adresse a plat).
+           FD F-SORTIE
+               RECORD CONTAINS 103 CHARACTERS
+               BLOCK CONTAINS 10 RECORDS.
+           01 FS-ENR-SORTIE PIC X(103).
+
+      * Description du fichier de point de reprise : il ne contient
+      * qu'un seul enregistrement, reecrit a chaque point de controle.
+           FD F-CHECKPOINT
+               RECORD CONTAINS 40 CHARACTERS.
+           01 FS-ENR-CHECKPOINT PIC X(40).
+
+      * Description du fichier des enregistrements rejetes : le
+      * client incrimine, ses donnees d'origine et le code motif.
+           FD F-REJETS
+               RECORD CONTAINS 108 CHARACTERS
+               BLOCK CONTAINS 10 RECORDS.
+           01 FS-ENR-REJET PIC X(108).
+
+       WORKING-STORAGE SECTION.
+      * (3) Variables FILE STATUS pour chaque fichier
+           01 WS-FS-CLIENT       PIC X(02).
+           01 WS-FS-CLIENT-TRIE  PIC X(02).
+           01 WS-FS-SORTIE     PIC X(02).
+           01 WS-FS-CHECKPOINT PIC X(02).
+           01 WS-FS-REJETS     PIC X(02).
+
+      * Indicateur de fin de fichier F-CLIENT
+           01 WS-IND-CLIENT     PIC X(01) VALUE "N".
+              88 FIN-FICHIER-CLIENT VALUE "O".
+
+      * Point de reprise : dernier client traite, nombre
+      * d'enregistrements deja ecrits et nombre d'enregistrements deja
+      * lus au moment du point de controle. Les deux compteurs sont
+      * distincts et tous deux necessaires : WS-CKP-COMPTE redemarre
+      * WS-NB-ECRITS (pour le trailer et le hash de F-SORTIE), tandis
+      * que WS-CKP-LUS donne le nombre reel d'enregistrements a sauter
+      * dans F-CLIENT-TRIE. Si des clients ont ete rejetes avant le
+      * dernier point de controle, WS-CKP-LUS est plus grand que
+      * WS-CKP-COMPTE ; sauter seulement WS-CKP-COMPTE reviendrait a
+      * retraiter (et donc dupliquer) les enregistrements deja reportes
+      * entre les deux.
+      * WS-CKP-REJETS et WS-CKP-HASH sauvegardent de la meme facon
+      * WS-NB-REJETS et WS-HASH-ACCUM : sans eux, une reprise remet ces
+      * deux compteurs a zero alors que WS-NB-LUS/WS-NB-ECRITS
+      * repartent de leur valeur d'avant l'arret, ce qui fausse le
+      * controle "lus = ecrits + rejetes" d'AFFICHER-BILAN et tronque
+      * le total de controle du trailer de F-SORTIE a la seule portion
+      * ecrite apres la reprise.
+      * Ecrit tous les WS-CKP-INTERVALLE enregistrements pour
+      * permettre a un operateur de reprendre un traitement
+      * interrompu sans retraiter tout le fichier depuis le debut.
+           01 WS-ENR-CHECKPOINT.
+              05 WS-CKP-CLE      PIC 9(10).
+              05 WS-CKP-COMPTE   PIC 9(06).
+              05 WS-CKP-LUS      PIC 9(06).
+              05 WS-CKP-REJETS   PIC 9(06).
+              05 WS-CKP-HASH     PIC 9(12).
+           01 WS-CKP-INTERVALLE  PIC 9(06) VALUE 100.
+           01 WS-CKP-TROUVE      PIC X(01) VALUE "N".
+              88 REPRISE-DEMANDEE VALUE "O".
+           01 WS-CKP-A-SAUTER    PIC 9(06) VALUE 0.
+
+      * (4) Structure de l'enregistrement pour F-CLIENT, via le
+      * copybook CLIENT partage avec level_struct.cob et
+      * db2/exemple.cob. WS-CLIENT-ID est la cle du client : elle
+      * permet de rapprocher cet enregistrement des autres fichiers
+      * du circuit sans dependre de l'orthographe du nom.
+           01 WS-ENR-CLIENT.
+               COPY CLIENT
+                   REPLACING ==CLI-ID== BY ==WS-CLIENT-ID==
+                       ==CLI-PRENOM== BY ==WS-PRENOM==
+                       ==CLI-NOM== BY ==WS-NOM==
+                       ==CLI-ADRESSE-FLAT== BY ==WS-ADRESSE-FLAT==
+                       ==CLI-ADRESSE== BY ==WS-ADRESSE==
+                       ==CLI-RUE== BY ==WS-RUE==
+                       ==CLI-CODE-POSTAL== BY ==WS-CODE-POSTAL==
+                       ==CLI-VILLE== BY ==WS-VILLE==
+                       ==CLI-TELEPHONE== BY ==WS-TELEPHONE==
+                       ==CLI-EMAIL== BY ==WS-EMAIL==.
+
+      * Structure de travail pour F-SORTIE
+           01 WS-ENR-SORTIE.
+              05 WS-SORTIE-ID  PIC 9(10).
+              05 WS-DATA       PIC X(93).
+
+      * Enregistrement de fin de fichier F-SORTIE : cle reservee a
+      * 9999999999 (superieure a toute cle client reelle), suivie du
+      * nombre d'enregistrements et d'un total de controle, pour
+      * permettre au programme aval de verifier que le fichier n'a
+      * pas ete tronque en transit.
+           01 WS-ENR-TRAILER.
+              05 WS-TRAILER-CLE  PIC 9(10) VALUE 9999999999.
+              05 WS-TRAILER-NB   PIC 9(10).
+              05 WS-TRAILER-HASH PIC 9(10).
+              05 FILLER          PIC X(73) VALUE SPACES.
+           01 WS-HASH-ACCUM      PIC 9(12) VALUE 0.
+
+      * Enregistrement sentinelle de fin de fichier, ecrit apres le
+      * trailer : toutes ses valeurs binaires sont HIGH-VALUE (comme
+      * SUBS-HIGH-VALUE dans var/var.cob), donc superieures a n'importe
+      * quelle cle DISPLAY y compris celle du trailer. Un rapprochement
+      * ou une fusion sequentielle avale peut ainsi s'arreter sur une
+      * borne fixe plutot que de dependre du FILE STATUS 10 du systeme.
+           01 WS-ENR-SENTINELLE   PIC X(103) VALUE HIGH-VALUES.
+
+      * Structure de travail pour F-REJETS
+           01 WS-ENR-REJET.
+              05 WS-REJET-ID       PIC 9(10).
+              05 WS-REJET-DONNEES  PIC X(93).
+              05 WS-REJET-CODE     PIC X(05).
+
+      * Controle de validite d'un enregistrement F-CLIENT avant
+      * son report vers F-SORTIE.
+           01 WS-CLIENT-INVALIDE PIC X(01) VALUE "N".
+              88 CLIENT-REJETE VALUE "O".
+           01 WS-ADRESSE-INVALIDE PIC X(01) VALUE "N".
+              88 ADRESSE-NON-IMPRIMABLE VALUE "O".
+           01 WS-I               PIC 9(02).
+           01 WS-CAR              PIC X(01).
+
+      * (5) Compteurs pour le bilan de fin de traitement : ils
+      * permettent de verifier qu'aucun enregistrement n'a ete
+      * perdu entre F-CLIENT et F-SORTIE.
+           01 WS-COMPTEURS.
+              05 WS-NB-LUS      PIC 9(06) VALUE 0.
+              05 WS-NB-ECRITS   PIC 9(06) VALUE 0.
+              05 WS-NB-REJETS   PIC 9(06) VALUE 0.
+
+      * Consultation ponctuelle d'un client par sa cle, une fois le
+      * traitement de masse termine, sans repasser tout le fichier.
+           01 WS-REPONSE-RECHERCHE PIC X(01).
+           01 WS-CLE-RECHERCHEE    PIC 9(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM OUVERTURE-FICHIERS.
+           PERFORM LIRE-CLIENT.
+           PERFORM TRAITER-CLIENT UNTIL FIN-FICHIER-CLIENT.
+           PERFORM ECRIRE-TRAILER-SORTIE.
+           PERFORM ECRIRE-SENTINELLE-SORTIE.
+           PERFORM AFFICHER-BILAN.
+           PERFORM EFFACER-CHECKPOINT.
+           PERFORM PROPOSER-RECHERCHE.
+           PERFORM FERMETURE-FICHIERS.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      * Ouverture des fichiers                                       *
+      ****************************************************************
+       OUVERTURE-FICHIERS.
+           PERFORM LIRE-CHECKPOINT-INITIAL.
+
+           DISPLAY "Tri de F-CLIENT par nom avant traitement...".
+           SORT SD-CLIENT-TRI
+               ON ASCENDING KEY SD-NOM
+               USING F-CLIENT
+               GIVING F-CLIENT-TRIE.
+           IF SORT-RETURN NOT = 0
+               DISPLAY "Erreur de tri F-CLIENT. SORT-RETURN: "
+                   SORT-RETURN
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY "Ouverture du fichier F-CLIENT-TRIE en lecture...".
+           OPEN INPUT F-CLIENT-TRIE.
+           IF WS-FS-CLIENT-TRIE NOT = "00"
+               DISPLAY "Erreur ouverture F-CLIENT-TRIE. FILE STATUS: "
+                   WS-FS-CLIENT-TRIE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF REPRISE-DEMANDEE
+               DISPLAY "Reprise apres point de controle, client : "
+                   WS-CKP-CLE
+               MOVE WS-CKP-LUS TO WS-CKP-A-SAUTER
+               MOVE WS-CKP-LUS TO WS-NB-LUS
+               MOVE WS-CKP-COMPTE TO WS-NB-ECRITS
+               MOVE WS-CKP-REJETS TO WS-NB-REJETS
+               MOVE WS-CKP-HASH TO WS-HASH-ACCUM
+               PERFORM SAUTER-CLIENTS-DEJA-TRAITES
+               DISPLAY "Ouverture du fichier F-SORTIE en ajout..."
+               OPEN EXTEND F-SORTIE
+           ELSE
+               DISPLAY "Ouverture du fichier F-SORTIE en ecriture..."
+               OPEN OUTPUT F-SORTIE
+           END-IF.
+           IF WS-FS-SORTIE NOT = "00"
+               DISPLAY "Erreur ouverture F-SORTIE. FILE STATUS: "
+                   WS-FS-SORTIE
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY "Ouverture du fichier F-REJETS en ecriture...".
+           IF REPRISE-DEMANDEE
+               OPEN EXTEND F-REJETS
+           ELSE
+               OPEN OUTPUT F-REJETS
+           END-IF.
+           IF WS-FS-REJETS NOT = "00"
+               DISPLAY "Erreur ouverture F-REJETS. FILE STATUS: "
+                   WS-FS-REJETS
+               MOVE 99 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      ****************************************************************
+      * Recherche d'un point de controle laisse par un run precedent *
+      ****************************************************************
+       LIRE-CHECKPOINT-INITIAL.
+           OPEN INPUT F-CHECKPOINT.
+           IF WS-FS-CHECKPOINT = "00"
+               READ F-CHECKPOINT INTO WS-ENR-CHECKPOINT
+               END-READ
+               IF WS-FS-CHECKPOINT = "00" AND WS-CKP-COMPTE > 0
+                   SET REPRISE-DEMANDEE TO TRUE
+               END-IF
+               CLOSE F-CHECKPOINT
+           END-IF.
+
+      ****************************************************************
+      * Saut des enregistrements deja reportes lors du run precedent *
+      ****************************************************************
+       SAUTER-CLIENTS-DEJA-TRAITES.
+           PERFORM WS-CKP-A-SAUTER TIMES
+               READ F-CLIENT-TRIE INTO WS-ENR-CLIENT
+                   AT END
+                       SET FIN-FICHIER-CLIENT TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ****************************************************************
+      * Lecture d'un enregistrement de F-CLIENT-TRIE                 *
+      ****************************************************************
+       LIRE-CLIENT.
+           READ F-CLIENT-TRIE INTO WS-ENR-CLIENT
+               AT END
+                   SET FIN-FICHIER-CLIENT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-LUS
+           END-READ.
+           IF WS-FS-CLIENT-TRIE NOT = "00"
+               AND WS-FS-CLIENT-TRIE NOT = "10"
+               DISPLAY "Erreur lecture F-CLIENT-TRIE. FILE STATUS: "
+                   WS-FS-CLIENT-TRIE
+               SET FIN-FICHIER-CLIENT TO TRUE
+           END-IF.
+
+      ****************************************************************
+      * Report d'un enregistrement F-CLIENT vers F-SORTIE ou F-REJETS *
+      ****************************************************************
+       TRAITER-CLIENT.
+           PERFORM VALIDER-CLIENT.
+           IF CLIENT-REJETE
+               PERFORM ECRIRE-REJET
+           ELSE
+               MOVE WS-CLIENT-ID TO WS-SORTIE-ID
+               MOVE WS-PRENOM TO WS-DATA (1:20)
+               MOVE WS-NOM TO WS-DATA (21:20)
+               MOVE WS-ADRESSE-FLAT TO WS-DATA (41:53)
+               WRITE FS-ENR-SORTIE FROM WS-ENR-SORTIE
+               END-WRITE
+               IF WS-FS-SORTIE NOT = "00"
+                   DISPLAY "Erreur ecriture F-SORTIE. FILE STATUS: "
+                       WS-FS-SORTIE
+               ELSE
+                   ADD 1 TO WS-NB-ECRITS
+                   ADD WS-CLIENT-ID TO WS-HASH-ACCUM
+                   IF FUNCTION MOD(WS-NB-ECRITS, WS-CKP-INTERVALLE) = 0
+                       PERFORM ECRIRE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM LIRE-CLIENT.
+
+      ****************************************************************
+      * Controle de validite d'un enregistrement F-CLIENT            *
+      ****************************************************************
+       VALIDER-CLIENT.
+           MOVE "N" TO WS-CLIENT-INVALIDE.
+           MOVE "N" TO WS-ADRESSE-INVALIDE.
+           MOVE SPACES TO WS-REJET-CODE.
+           IF WS-PRENOM = SPACES
+               SET CLIENT-REJETE TO TRUE
+               MOVE "PRE01" TO WS-REJET-CODE
+           ELSE
+      * WS-CODE-POSTAL est en COMP-3 (binaire compacte), donc on ne
+      * verifie plus l'imprimabilite sur WS-ADRESSE-FLAT en une seule
+      * fois : cela balaierait ses octets non-caracteres. On controle
+      * separement WS-RUE et WS-VILLE, seules zones caractere de
+      * l'adresse.
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 30
+                   MOVE WS-RUE (WS-I:1) TO WS-CAR
+                   IF WS-CAR < " " OR WS-CAR > "~"
+                       SET ADRESSE-NON-IMPRIMABLE TO TRUE
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+                   MOVE WS-VILLE (WS-I:1) TO WS-CAR
+                   IF WS-CAR < " " OR WS-CAR > "~"
+                       SET ADRESSE-NON-IMPRIMABLE TO TRUE
+                   END-IF
+               END-PERFORM
+               IF ADRESSE-NON-IMPRIMABLE
+                   SET CLIENT-REJETE TO TRUE
+                   MOVE "ADR01" TO WS-REJET-CODE
+               END-IF
+           END-IF.
+
+      ****************************************************************
+      * Ecriture d'un enregistrement rejete dans F-REJETS             *
+      ****************************************************************
+       ECRIRE-REJET.
+           MOVE WS-CLIENT-ID TO WS-REJET-ID.
+           MOVE WS-PRENOM TO WS-REJET-DONNEES (1:20).
+           MOVE WS-NOM TO WS-REJET-DONNEES (21:20).
+           MOVE WS-ADRESSE-FLAT TO WS-REJET-DONNEES (41:53).
+           WRITE FS-ENR-REJET FROM WS-ENR-REJET
+           END-WRITE.
+           IF WS-FS-REJETS NOT = "00"
+               DISPLAY "Erreur ecriture F-REJETS. FILE STATUS: "
+                   WS-FS-REJETS
+           ELSE
+               ADD 1 TO WS-NB-REJETS
+               DISPLAY "Client " WS-CLIENT-ID " rejete, motif "
+                   WS-REJET-CODE
+           END-IF.
+
+      ****************************************************************
+      * Ecriture d'un point de controle tous les N enregistrements   *
+      ****************************************************************
+       ECRIRE-CHECKPOINT.
+           MOVE WS-CLIENT-ID TO WS-CKP-CLE.
+           MOVE WS-NB-ECRITS TO WS-CKP-COMPTE.
+           MOVE WS-NB-LUS TO WS-CKP-LUS.
+           MOVE WS-NB-REJETS TO WS-CKP-REJETS.
+           MOVE WS-HASH-ACCUM TO WS-CKP-HASH.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE FS-ENR-CHECKPOINT FROM WS-ENR-CHECKPOINT
+           END-WRITE.
+           CLOSE F-CHECKPOINT.
+           DISPLAY "Point de controle ecrit : client " WS-CKP-CLE
+               " (" WS-CKP-COMPTE " enregistrements ecrits, "
+               WS-CKP-LUS " lus)".
+
+      ****************************************************************
+      * Suppression du point de controle en fin de traitement normal *
+      ****************************************************************
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+
+      ****************************************************************
+      * Ecriture de l'enregistrement de fin de fichier sur F-SORTIE   *
+      ****************************************************************
+       ECRIRE-TRAILER-SORTIE.
+           MOVE WS-NB-ECRITS TO WS-TRAILER-NB.
+           MOVE FUNCTION MOD(WS-HASH-ACCUM, 9999999999)
+               TO WS-TRAILER-HASH.
+           WRITE FS-ENR-SORTIE FROM WS-ENR-TRAILER
+           END-WRITE.
+           IF WS-FS-SORTIE NOT = "00"
+               DISPLAY "Erreur ecriture trailer F-SORTIE. FILE STATUS: "
+                   WS-FS-SORTIE
+           END-IF.
+
+      ****************************************************************
+      * Ecriture de la sentinelle HIGH-VALUES en fin de F-SORTIE,     *
+      * apres le trailer.                                             *
+      ****************************************************************
+       ECRIRE-SENTINELLE-SORTIE.
+           WRITE FS-ENR-SORTIE FROM WS-ENR-SENTINELLE
+           END-WRITE.
+           IF WS-FS-SORTIE NOT = "00"
+               DISPLAY "Erreur ecriture sentinelle F-SORTIE. "
+                   "FILE STATUS: " WS-FS-SORTIE
+           END-IF.
+
+      ****************************************************************
+      * Bilan de traitement : totaux de controle                     *
+      ****************************************************************
+       AFFICHER-BILAN.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "Bilan du traitement F-CLIENT / F-SORTIE".
+           DISPLAY "Enregistrements lus     (F-CLIENT) : " WS-NB-LUS.
+           DISPLAY "Enregistrements ecrits  (F-SORTIE) : "
+               WS-NB-ECRITS.
+           DISPLAY "Enregistrements rejetes (F-REJETS) : "
+               WS-NB-REJETS.
+           IF WS-NB-LUS = WS-NB-ECRITS + WS-NB-REJETS
+               DISPLAY "Bilan OK : aucun enregistrement perdu."
+           ELSE
+               DISPLAY "ATTENTION : ecart entre lus et ecrits/rejetes !"
+           END-IF.
+           DISPLAY "----------------------------------------------".
+
+      ****************************************************************
+      * Consultation ponctuelle d'un client par sa cle, en acces      *
+      * direct, sans repasser par une lecture sequentielle complete  *
+      ****************************************************************
+       PROPOSER-RECHERCHE.
+           DISPLAY "Rechercher un client par identifiant (O/N) ? "
+               WITH NO ADVANCING.
+           ACCEPT WS-REPONSE-RECHERCHE.
+           IF WS-REPONSE-RECHERCHE = "O" OR WS-REPONSE-RECHERCHE = "o"
+               OPEN INPUT F-CLIENT
+               DISPLAY "Identifiant du client recherche : "
+                   WITH NO ADVANCING
+               ACCEPT WS-CLE-RECHERCHEE
+               PERFORM RECHERCHER-CLIENT-PAR-CLE
+               CLOSE F-CLIENT
+           END-IF.
+
+       RECHERCHER-CLIENT-PAR-CLE.
+           MOVE WS-CLE-RECHERCHEE TO FS-CLIENT-ID.
+           READ F-CLIENT INTO WS-ENR-CLIENT
+               KEY IS FS-CLIENT-ID
+               INVALID KEY
+                   DISPLAY "Client introuvable : " WS-CLE-RECHERCHEE
+               NOT INVALID KEY
+                   DISPLAY "Client trouve : " WS-PRENOM " " WS-NOM
+           END-READ.
+
+      ****************************************************************
+      * Fermeture des fichiers                                       *
+      ****************************************************************
+       FERMETURE-FICHIERS.
+           CLOSE F-CLIENT-TRIE.
+           CLOSE F-SORTIE.
+           CLOSE F-REJETS.
+           DISPLAY "Traitement termine.".
