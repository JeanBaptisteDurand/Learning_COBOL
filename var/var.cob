@@ -10,19 +10,34 @@
               10 WS-NICKNAME    PIC A(20).
            05 WS-DATE.
               10 WS-DAY         PIC 9(2).
-      *    FILLER sert a reserver un endroit qui n'est pas une variable 
+      *    FILLER sert a reserver un endroit qui n'est pas une variable
       *    dans lequel je peux mettre ce que je veux(ex completer octet)
-              10 FILLER         PIC XX VALUE "("
+              10 FILLER         PIC X  VALUE "(".
       *          99 ou 9(2) identique.
-                 15 WS-HOUR     PIC 99.
-                 15 FILLER      PIC X VALUE "h".
-                 15 WS-MINUTES  PIC 9(2).
-              10 FILLER         PIC XX VALUE ")/"
+              10 WS-HOUR        PIC 99.
+              10 FILLER         PIC X VALUE "h".
+              10 WS-MINUTES     PIC 9(2).
+              10 FILLER         PIC XX VALUE ")/".
               10 WS-MONTH       PIC 9(2).
-              10 FILLER         PIC XX VALUE "/"
+              10 FILLER         PIC X  VALUE "/".
               10 WS-YEAR        PIC 9(2).
        
-      *    le nivbeau 88 est un booleen. ici j'ai defini la plage d'age 
+      *    Validation de WS-USERS.WS-DATE : WS-YEAR n'a que 2 chiffres
+      *    dans ce groupe, donc on suppose le siecle 20xx pour pouvoir
+      *    rejouer la logique bissextile mod-4/100/400 de LEAP
+      *    (exercism/leap_year.cob) sur une annee complete a 4 chiffres.
+      *    La logique bissextile/jours-du-mois elle-meme vient du
+      *    sous-programme partage calendar-utils (calendar_utils.cob).
+       01  WS-DATE-VALIDE PIC X VALUE "N".
+           88 DATE-VALIDE     VALUE "O".
+           88 DATE-INVALIDE   VALUE "N".
+       01  WS-ANNEE-COMPLETE  PIC 9(4).
+       01  WS-JOURS-DANS-MOIS PIC 99.
+       01  WS-JOUR-ANNEE      PIC 999.
+       01  WS-BISSEXTILE      PIC X VALUE "N".
+           88 ANNEE-BISSEXTILE VALUE "O".
+
+      *    le nivbeau 88 est un booleen. ici j'ai defini la plage d'age
       *    pour les mineur de 0 a 18
        01  WS-AGE         PIC 9(2).
            88 WS-MINOR    VALUE 0 THRU 18.
@@ -39,10 +54,10 @@
       *    OF ou IN (equivalent). ici NAME 2 fois     
        01  EMPLOYEE-RECORD.
            05  NAME          PIC X(20).
-           05  ID            PIC 9(5).
+           05  EMP-ID        PIC 9(5).
        01  CUSTOMER-RECORD.
            05  NAME          PIC X(30).
-           05  ADDRESS       PIC X(50).
+           05  CUST-ADDRESS  PIC X(50).
        
       * entier signé (donnée 32 bits qui code un entier compris entre
       * -2147483648 et 2147483647)
@@ -51,9 +66,37 @@
       * decimal (ici ce sera 1234,56).
        01 WS-SALAIRE PIC 9(4)V9(2).
 
+      *    Bareme de calcul du salaire net a partir de WS-SALAIRE (brut) :
+      *    une tranche de revenu par ligne, avec son seuil haut et son
+      *    taux d'imposition marginal, dans le meme esprit table de
+      *    correspondance que WS-NOMS-CATEGORIES dans yatch.cob.
+       01  WS-NB-TRANCHES        PIC 9 VALUE 4.
+       01  WS-BAREME-SEUIL-INIT.
+           05  FILLER            PIC 9(6)V99 VALUE 001500.00.
+           05  FILLER            PIC 9(6)V99 VALUE 003000.00.
+           05  FILLER            PIC 9(6)V99 VALUE 005000.00.
+           05  FILLER            PIC 9(6)V99 VALUE 999999.99.
+       01  WS-BAREME-SEUIL REDEFINES WS-BAREME-SEUIL-INIT.
+           05  WS-SEUIL-TRANCHE  PIC 9(6)V99 OCCURS 4 TIMES.
+       01  WS-BAREME-TAUX-INIT.
+           05  FILLER            PIC 99V99 VALUE 00.00.
+           05  FILLER            PIC 99V99 VALUE 10.00.
+           05  FILLER            PIC 99V99 VALUE 20.00.
+           05  FILLER            PIC 99V99 VALUE 30.00.
+       01  WS-BAREME-TAUX REDEFINES WS-BAREME-TAUX-INIT.
+           05  WS-TAUX-TRANCHE   PIC 99V99 OCCURS 4 TIMES.
+
+       01  WS-SALAIRE-BRUT       PIC 9(6)V99.
+       01  WS-SALAIRE-NET        PIC 9(6)V99.
+       01  WS-IMPOT-TOTAL        PIC 9(6)V99.
+       01  WS-IMPOT-TRANCHE      PIC 9(6)V99.
+       01  WS-MONTANT-TRANCHE    PIC 9(6)V99.
+       01  WS-SEUIL-BAS          PIC 9(6)V99.
+       01  WS-I-TRANCHE          PIC 9.
+
       * données numériques compactées (opti)
-       01 WS-COMPACTE
-      *    pour savoir le nombre d'octet prit : 
+       01 WS-COMPACTE.
+      *    pour savoir le nombre d'octet prit :
       *    COMP1 : (9+1)/2 = 5 octet au lieu des 9 avec var classique
            05 WS-COMP1 PIC 9(9)       USAGE COMP-3.
       *    COMP2 : (7+1)/2 = 4 octet au lieu de 7
@@ -62,7 +105,7 @@
            05 WS-COMP3 PIC 9(4)V99    PACKED-DECIMAL.
 
       * données numériques binaire (stockage format binaire)
-       01 WS-BINAIRE
+       01 WS-BINAIRE.
            05 WS-COMP1 PIC 9(9)       USAGE IS COMP.
            05 WS-COMP2 PIC 9(5)V99    COMP.
            05 WS-COMP3 PIC 9(4)V99    BINARY.
@@ -144,18 +187,28 @@
       * Résultat attendu : "12345678" (numérique brut, sans formatage)
            05  MIXED-NUM-EDITED      PIC ZZZ,ZZZ.99 VALUE 123456.78.
       * Résultat attendu : "123,456.78" (formaté avec virgule et décimales)
-           05  MIXED-NUM-SIGNED      PIC S9(6)V99 SIGN LEADING VALUE -123456.78.
+           05  MIXED-NUM-SIGNED      PIC S9(6)V99 SIGN LEADING
+                                      VALUE -123456.78.
       * Résultat attendu : "-12345678" (signe devant pour négatif)
            05  MIXED-CURRENCY        PIC $$,$$$,$$$.99 VALUE 9876543.21.
       * Résultat attendu : "$9,876,543.21" (format monétaire avec symbole)
-           05  MIXED-PERCENT         PIC 99.99% VALUE 12.34.
-      * Résultat attendu : "12.34%" (format pourcentage avec symbole)
+           05  MIXED-PERCENT         PIC 99.99 VALUE 12.34.
+           05  FILLER                PIC X VALUE '%'.
+      * Résultat attendu : "12.34%" (format pourcentage avec symbole ;
+      * '%' n'est pas un caractere d'edition PICTURE valide, d'ou le
+      * FILLER litteral accole a la valeur numerique)
            05  MIXED-DATE-ISO        PIC 9999/99/99 VALUE '2025/04/19'.
       * Résultat attendu : "2025/04/19" (format date ISO)
            05  MIXED-DATE-FR         PIC 99/99/9999 VALUE '19/04/2025'.
       * Résultat attendu : "19/04/2025" (format date français)
-           05  MIXED-TIME            PIC 99:99:99 VALUE '14:30:45'.
-      * Résultat attendu : "14:30:45" (format heure)
+           05  MIXED-TIME-H          PIC 99 VALUE 14.
+           05  FILLER                PIC X VALUE ':'.
+           05  MIXED-TIME-M          PIC 99 VALUE 30.
+           05  FILLER                PIC X VALUE ':'.
+           05  MIXED-TIME-S          PIC 99 VALUE 45.
+      * Résultat attendu : "14:30:45" (format heure ; ':' n'est pas un
+      * caractere d'edition PICTURE valide, d'ou les trois champs
+      * separes par des FILLER litteraux)
            05  MIXED-ALPHA           PIC X(15) VALUE 'COBOL PROGRAM  '.
       * Résultat attendu : "COBOL PROGRAM  " (texte avec espaces à droite)
            05  MIXED-EDITED-ALPHA    PIC A(10) VALUE 'COBOL    '.
@@ -210,8 +263,31 @@
       * Résultat attendu : "+123,456.78" (signe explicite positif)
            05  EDIT-NUM-MINUS        PIC -ZZZ,ZZZ.99 VALUE -123456.78.
       * Résultat attendu : "-123,456.78" (signe explicite négatif)
-           05  EDIT-MIXED-CUSTOM     PIC $ZZZ,ZZZ.99BL VALUE 123456.78.
-      * Résultat attendu : "$123,456.78 L" (format avec blank et lettre)
+           05  EDIT-MIXED-CUSTOM     PIC $ZZZ,ZZZ.99B VALUE 123456.78.
+      * Résultat attendu : "$123,456.78 " (montant suivi d'un blanc ;
+      * l'ancien suffixe "BL" n'est pas une combinaison de caracteres
+      * d'edition valide, seul B (insertion d'un blanc) l'est)
+
+      *    FORMAT-AMOUNT reprend les memes images d'edition que
+      *    MIXED-CURRENCY/EDIT-NUM-CR/EDIT-NUM-DB/EDIT-NUM-PLUS/
+      *    EDIT-NUM-MINUS ci-dessus, mais sur un montant quelconque
+      *    passe en WS-FORMAT-AMOUNT-IN au lieu d'une constante VALUE,
+      *    pour eviter de redeclarer la meme PICTURE a chaque fois
+      *    qu'un programme a besoin d'un de ces formats.
+       01  WS-FORMAT-AMOUNT-IN     PIC 9(6)V99.
+       01  WS-FORMAT-AMOUNT-MODE   PIC X(5).
+           88  FORMAT-MODE-CURRENCY VALUE "CUR".
+           88  FORMAT-MODE-CR       VALUE "CR".
+           88  FORMAT-MODE-DB       VALUE "DB".
+           88  FORMAT-MODE-PLUS     VALUE "PLUS".
+           88  FORMAT-MODE-MINUS    VALUE "MINUS".
+       01  WS-FORMAT-AMOUNT-OUT    PIC X(20).
+
+       01  WS-FORMAT-EDIT-CURRENCY PIC $$,$$$,$$$.99.
+       01  WS-FORMAT-EDIT-CR       PIC ZZZ,ZZZ.99CR.
+       01  WS-FORMAT-EDIT-DB       PIC ZZZ,ZZZ.99DB.
+       01  WS-FORMAT-EDIT-PLUS     PIC +ZZZ,ZZZ.99.
+       01  WS-FORMAT-EDIT-MINUS    PIC -ZZZ,ZZZ.99.
 
 
 
@@ -222,9 +298,110 @@
            INITIALIZE WS-USERS.
 
       *    MOVE deplace la valeur vers une variable (equivalent = en C)
-           MOVE 12 TO WS_HOUR.
+           MOVE 12 TO WS-HOUR.
            MOVE "Theo" TO WS-NAME.
       *    Remplir de zero une variable :
            MOVE ZERO TO WS-AGE.
       *    ici utiliser INITIALIZE ca reinitialiserait ces variables
 
+      *    Validation de la date saisie dans WS-USERS.WS-DATE.
+           MOVE 29 TO WS-DAY.
+           MOVE 2 TO WS-MONTH.
+           MOVE 24 TO WS-YEAR.
+           PERFORM CHECK-VALID-DATE THRU CHECK-VALID-DATE-EXIT.
+           DISPLAY "DATE VALIDE (" WS-DAY "/" WS-MONTH "/" WS-YEAR
+               ") : " WS-DATE-VALIDE.
+
+      *    Calcul du salaire net a partir de WS-SALAIRE (brut).
+           MOVE 4200.00 TO WS-SALAIRE.
+           PERFORM CALCULER-SALAIRE-NET.
+           DISPLAY "SALAIRE BRUT : " WS-SALAIRE-BRUT
+               " IMPOT : " WS-IMPOT-TOTAL
+               " NET : " WS-SALAIRE-NET.
+
+      *    Mise en forme d'un montant via le formateur partage.
+           MOVE WS-SALAIRE-NET TO WS-FORMAT-AMOUNT-IN.
+           MOVE "CUR" TO WS-FORMAT-AMOUNT-MODE.
+           PERFORM FORMAT-AMOUNT.
+           DISPLAY "SALAIRE NET FORMATE : " WS-FORMAT-AMOUNT-OUT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * Formate WS-FORMAT-AMOUNT-IN en WS-FORMAT-AMOUNT-OUT selon le
+      * style choisi par WS-FORMAT-AMOUNT-MODE (CUR/CR/DB/PLUS/MINUS),
+      * en reutilisant les images d'edition deja etablies plus haut
+      * dans ADVANCED-EDITING/MIXED-FORMATS.
+      ******************************************************************
+       FORMAT-AMOUNT.
+           MOVE SPACES TO WS-FORMAT-AMOUNT-OUT
+           EVALUATE TRUE
+               WHEN FORMAT-MODE-CURRENCY
+                   MOVE WS-FORMAT-AMOUNT-IN TO WS-FORMAT-EDIT-CURRENCY
+                   MOVE WS-FORMAT-EDIT-CURRENCY TO WS-FORMAT-AMOUNT-OUT
+               WHEN FORMAT-MODE-CR
+                   MOVE WS-FORMAT-AMOUNT-IN TO WS-FORMAT-EDIT-CR
+                   MOVE WS-FORMAT-EDIT-CR TO WS-FORMAT-AMOUNT-OUT
+               WHEN FORMAT-MODE-DB
+                   MOVE WS-FORMAT-AMOUNT-IN TO WS-FORMAT-EDIT-DB
+                   MOVE WS-FORMAT-EDIT-DB TO WS-FORMAT-AMOUNT-OUT
+               WHEN FORMAT-MODE-PLUS
+                   MOVE WS-FORMAT-AMOUNT-IN TO WS-FORMAT-EDIT-PLUS
+                   MOVE WS-FORMAT-EDIT-PLUS TO WS-FORMAT-AMOUNT-OUT
+               WHEN FORMAT-MODE-MINUS
+                   MOVE WS-FORMAT-AMOUNT-IN TO WS-FORMAT-EDIT-MINUS
+                   MOVE WS-FORMAT-EDIT-MINUS TO WS-FORMAT-AMOUNT-OUT
+           END-EVALUATE.
+
+      ******************************************************************
+      * Calcule le salaire net de WS-SALAIRE (brut) en appliquant le
+      * bareme WS-BAREME-SEUIL/WS-BAREME-TAUX tranche par tranche : la
+      * portion du salaire comprise dans chaque tranche est imposee au
+      * taux marginal de cette tranche, comme un bareme d'impot sur le
+      * revenu classique.
+      ******************************************************************
+       CALCULER-SALAIRE-NET.
+           MOVE WS-SALAIRE TO WS-SALAIRE-BRUT
+           MOVE 0 TO WS-IMPOT-TOTAL
+           MOVE 0 TO WS-SEUIL-BAS
+           PERFORM VARYING WS-I-TRANCHE FROM 1 BY 1
+                   UNTIL WS-I-TRANCHE > WS-NB-TRANCHES
+               IF WS-SALAIRE-BRUT > WS-SEUIL-BAS
+                   IF WS-SALAIRE-BRUT > WS-SEUIL-TRANCHE (WS-I-TRANCHE)
+                       COMPUTE WS-MONTANT-TRANCHE =
+                           WS-SEUIL-TRANCHE (WS-I-TRANCHE)
+                           - WS-SEUIL-BAS
+                   ELSE
+                       COMPUTE WS-MONTANT-TRANCHE =
+                           WS-SALAIRE-BRUT - WS-SEUIL-BAS
+                   END-IF
+                   COMPUTE WS-IMPOT-TRANCHE ROUNDED =
+                       WS-MONTANT-TRANCHE
+                       * WS-TAUX-TRANCHE (WS-I-TRANCHE) / 100
+                   ADD WS-IMPOT-TRANCHE TO WS-IMPOT-TOTAL
+               END-IF
+               MOVE WS-SEUIL-TRANCHE (WS-I-TRANCHE) TO WS-SEUIL-BAS
+           END-PERFORM
+           COMPUTE WS-SALAIRE-NET = WS-SALAIRE-BRUT - WS-IMPOT-TOTAL.
+
+      ******************************************************************
+      * Determine si WS-USERS.WS-DATE (WS-DAY/WS-MONTH/WS-YEAR) est une
+      * date calendaire valide, en tenant compte des annees bissextiles.
+      ******************************************************************
+       CHECK-VALID-DATE.
+           MOVE "N" TO WS-DATE-VALIDE
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               GO TO CHECK-VALID-DATE-EXIT
+           END-IF
+           IF WS-DAY < 1
+               GO TO CHECK-VALID-DATE-EXIT
+           END-IF
+           COMPUTE WS-ANNEE-COMPLETE = 2000 + WS-YEAR
+           CALL "calendar-utils" USING WS-ANNEE-COMPLETE WS-MONTH
+               WS-DAY WS-BISSEXTILE WS-JOURS-DANS-MOIS WS-JOUR-ANNEE
+           IF WS-DAY <= WS-JOURS-DANS-MOIS
+               MOVE "O" TO WS-DATE-VALIDE
+           END-IF.
+       CHECK-VALID-DATE-EXIT.
+           EXIT.
+
