@@ -7,7 +7,24 @@
        01 Counter    PIC 9(3) VALUE 1.
        01 RESULT        PIC 9(5) VALUE 0.
        01 TMP    PIC 9(2) VALUE 0.
-       
+
+      *    Regles "multiple de N" configurables (style FizzBuzz) au lieu
+      *    d'un seul test code en dur pour les multiples de 3.
+       01 WS-NB-REGLES PIC 9 VALUE 2.
+       01 WS-REGLES-DIVISEUR-INIT.
+           05 FILLER PIC 9(2) VALUE 03.
+           05 FILLER PIC 9(2) VALUE 05.
+       01 WS-REGLES-DIVISEUR REDEFINES WS-REGLES-DIVISEUR-INIT.
+           05 WS-DIVISEUR-REGLE PIC 9(2) OCCURS 2 TIMES.
+
+       01 WS-REGLES-MESSAGE-INIT.
+           05 FILLER PIC X(20) VALUE "Multiple de 3".
+           05 FILLER PIC X(20) VALUE "Multiple de 5".
+       01 WS-REGLES-MESSAGE REDEFINES WS-REGLES-MESSAGE-INIT.
+           05 WS-MESSAGE-REGLE PIC X(20) OCCURS 2 TIMES.
+
+       01 WS-INDICE-REGLE PIC 9.
+
        PROCEDURE DIVISION.
            DISPLAY "Entrez un nombre (1-100) :".
            ACCEPT UserNumber.
@@ -21,13 +38,21 @@
            DISPLAY "La somme des nombres de 1 à " UserNumber 
            " est : " RESULT.
        
-      *    Boucle conditionnelle pour afficher les multiples de 3.
+      *    Boucle conditionnelle pour afficher les multiples de chaque
+      *    diviseur configure dans WS-REGLES-DIVISEUR/WS-REGLES-MESSAGE.
            MOVE 1 TO Counter.
            PERFORM UNTIL Counter > UserNumber
-               DIVIDE Counter BY 3 GIVING TMP REMAINDER TMP
-               IF TMP = 0
-                   DISPLAY "Multiple de 3 : " Counter
-               END-IF
+               PERFORM VARYING WS-INDICE-REGLE FROM 1 BY 1
+                       UNTIL WS-INDICE-REGLE > WS-NB-REGLES
+                   DIVIDE Counter BY
+                       WS-DIVISEUR-REGLE (WS-INDICE-REGLE)
+                       GIVING TMP REMAINDER TMP
+                   IF TMP = 0
+                       DISPLAY FUNCTION TRIM
+                           (WS-MESSAGE-REGLE (WS-INDICE-REGLE))
+                           " : " Counter
+                   END-IF
+               END-PERFORM
                ADD 1 TO Counter
            END-PERFORM.
        
