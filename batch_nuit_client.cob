@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NUIT-CLIENT.
+
+      * Pilote du traitement de nuit clients : enchaine dans l'ordre
+      * l'extrait client (FILE-EXAMPLE), la correction des emails
+      * (MISE-A-JOUR-CURSEUR) et le rapprochement (EXEMP_SQL), au lieu
+      * de les lancer un par un a la main dans le bon ordre. Repris du
+      * modele PERFORM ... THROUGH avec verification du code retour
+      * entre chaque etape (dump/perform2.cob), applique ici a des
+      * CALL de programmes plutot qu'a des paragraphes locaux.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CODE-RETOUR PIC 9(02) VALUE 0.
+           88 RETOUR-OK      VALUE 00.
+           88 RETOUR-ERREUR  VALUE 01 THRU 99.
+       01 WS-CODE-RETOUR-JOB PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "== Debut du traitement de nuit clients ==".
+
+           PERFORM STEP-1-EXTRACTION THROUGH STEP-3-RAPPROCHEMENT.
+
+           MOVE WS-CODE-RETOUR TO WS-CODE-RETOUR-JOB.
+           IF RETOUR-OK
+               DISPLAY "Traitement de nuit termine avec succes."
+           ELSE
+               DISPLAY "Traitement de nuit termine en erreur, "
+                   "code retour : " WS-CODE-RETOUR-JOB
+           END-IF.
+           MOVE WS-CODE-RETOUR-JOB TO RETURN-CODE.
+
+           DISPLAY "== Fin du traitement de nuit clients ==".
+           STOP RUN.
+
+      * Etape 1 : extrait F-CLIENT vers F-SORTIE via FILE-EXAMPLE.
+       STEP-1-EXTRACTION.
+           DISPLAY "Etape 1 : extraction clients (FILE-EXAMPLE).".
+           CALL "FILE-EXAMPLE".
+           MOVE RETURN-CODE TO WS-CODE-RETOUR.
+           IF RETOUR-ERREUR
+               DISPLAY "Etape 1 en erreur, code retour : "
+                   WS-CODE-RETOUR
+           END-IF.
+
+      * Etape 2 : corrige les emails invalides des clients actifs via
+      * MISE-A-JOUR-CURSEUR, seulement si l'extraction a reussi.
+       STEP-2-CORRECTION-EMAILS.
+           IF RETOUR-OK
+               DISPLAY "Etape 2 : correction des emails "
+                   "(MISE-A-JOUR-CURSEUR)."
+               CALL "MISE-A-JOUR-CURSEUR"
+               MOVE RETURN-CODE TO WS-CODE-RETOUR
+               IF RETOUR-ERREUR
+                   DISPLAY "Etape 2 en erreur, code retour : "
+                       WS-CODE-RETOUR
+               END-IF
+           ELSE
+               DISPLAY "Etape 2 : ignoree (erreur precedente)."
+           END-IF.
+
+      * Etape 3 : rapprochement/consultation client via EXEMP_SQL,
+      * seulement si les deux etapes precedentes ont reussi.
+       STEP-3-RAPPROCHEMENT.
+           IF RETOUR-OK
+               DISPLAY "Etape 3 : rapprochement client (EXEMP_SQL)."
+               CALL "EXEMP_SQL"
+               MOVE RETURN-CODE TO WS-CODE-RETOUR
+               IF RETOUR-ERREUR
+                   DISPLAY "Etape 3 en erreur, code retour : "
+                       WS-CODE-RETOUR
+               END-IF
+           ELSE
+               DISPLAY "Etape 3 : ignoree (erreur precedente)."
+           END-IF.
