@@ -1,22 +1,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddressDemo.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  Adresse.
            05 Rue PIC X(20) VALUE "42 Rue des Lilas".
            05 Ville PIC X(20) VALUE "Paris".
            05 EtatActif PIC X VALUE "A".
-           88 EstActif VALUE "A".
-           88 EstInactif VALUE "I".
-       
+           88 EstActif    VALUE "A".
+           88 EstInactif  VALUE "I".
+           88 EstSuspendu VALUE "S".
+
+       01  NouvelEtat PIC X.
+
+      *    Historique des changements d'etat de l'adresse, avec la
+      *    date a partir de laquelle chaque etat a ete remplace ;
+      *    meme convention que HistoriqueAdresses dans level_struct.cob.
+      *    HistEtat garde l'ancien etat et HistEtatApres le nouveau,
+      *    pour que chaque ligne de l'historique porte la transition
+      *    complete sans avoir a la reconstituer a partir de la ligne
+      *    suivante.
+       01  HistoriqueEtats.
+           05 NombreHistoriqueEtats PIC 9(02) VALUE 0.
+           05 AncienEtat OCCURS 10 TIMES.
+              10 HistEtat        PIC X.
+              10 HistEtatApres   PIC X.
+              10 HistDateEffet   PIC 9(08).
+
+       01  DateSysteme        PIC 9(08).
+       01  IndiceHistoireEtat PIC 9(02).
+
        PROCEDURE DIVISION.
            DISPLAY "Adresse : " Rue ", " Ville.
-       
+           PERFORM AfficherEtat.
+
+           MOVE "S" TO NouvelEtat.
+           PERFORM ChangerEtat.
+           PERFORM AfficherEtat.
+
+           MOVE "A" TO NouvelEtat.
+           PERFORM ChangerEtat.
+           PERFORM AfficherEtat.
+
+           PERFORM AfficherHistoriqueEtats.
+
+           STOP RUN.
+
+      *    Affiche l'etat courant de l'adresse (actif/inactif/suspendu).
+       AfficherEtat.
            IF EstActif
                DISPLAY "L'état est actif."
            ELSE
-               DISPLAY "L'état est inactif."
+               IF EstSuspendu
+                   DISPLAY "L'état est suspendu."
+               ELSE
+                   DISPLAY "L'état est inactif."
+               END-IF
            END-IF.
-       
-           STOP RUN.
+
+      *    Archive l'etat courant dans HistoriqueEtats avant de le
+      *    remplacer par NouvelEtat, avec la date du jour comme date
+      *    d'effet du changement.
+       ChangerEtat.
+           ADD 1 TO NombreHistoriqueEtats.
+           ACCEPT DateSysteme FROM DATE YYYYMMDD.
+           MOVE EtatActif TO HistEtat (NombreHistoriqueEtats).
+           MOVE NouvelEtat TO HistEtatApres (NombreHistoriqueEtats).
+           MOVE DateSysteme TO HistDateEffet (NombreHistoriqueEtats).
+           MOVE NouvelEtat TO EtatActif.
+
+      *    Affiche chaque etat passe avec sa date d'effet.
+       AfficherHistoriqueEtats.
+           DISPLAY "Historique des etats :".
+           PERFORM VARYING IndiceHistoireEtat FROM 1 BY 1
+                   UNTIL IndiceHistoireEtat > NombreHistoriqueEtats
+               DISPLAY "  jusqu'au " HistDateEffet (IndiceHistoireEtat)
+                   " : " HistEtat (IndiceHistoireEtat)
+                   " -> " HistEtatApres (IndiceHistoireEtat)
+           END-PERFORM.
