@@ -6,7 +6,13 @@
        WORKING-STORAGE SECTION.
        01  INPUT1 PIC 9(3).
        01  INPUT2 PIC 9(3).
-       01  RESULT PIC 9(3).
+       01  RESULT PIC S9(3).
+
+       01  OPERATION PIC X.
+           88  OP-ADD VALUE "A" "a".
+           88  OP-SUB VALUE "S" "s".
+           88  OP-MUL VALUE "M" "m".
+           88  OP-DIV VALUE "D" "d".
 
        PROCEDURE DIVISION.
            DISPLAY "Enter first number :".
@@ -15,9 +21,42 @@
            DISPLAY "Enter second number :".
            ACCEPT INPUT2.
 
-           ADD INPUT1 TO INPUT2 GIVING RESULT.
+           DISPLAY "Choose operation (A=Add, S=Subtract, M=Multiply, ".
+           DISPLAY "D=Divide) :".
+           ACCEPT OPERATION.
 
-           DISPLAY "Sum is : " RESULT.
+           EVALUATE TRUE
+               WHEN OP-ADD
+                   ADD INPUT1 TO INPUT2 GIVING RESULT
+                       ON SIZE ERROR
+                           DISPLAY "Overflow : result too large"
+                       NOT ON SIZE ERROR
+                           DISPLAY "Sum is : " RESULT
+                   END-ADD
+               WHEN OP-SUB
+                   SUBTRACT INPUT2 FROM INPUT1 GIVING RESULT
+                       ON SIZE ERROR
+                           DISPLAY "Overflow : result too large"
+                       NOT ON SIZE ERROR
+                           DISPLAY "Difference is : " RESULT
+                   END-SUBTRACT
+               WHEN OP-MUL
+                   MULTIPLY INPUT1 BY INPUT2 GIVING RESULT
+                       ON SIZE ERROR
+                           DISPLAY "Overflow : result too large"
+                       NOT ON SIZE ERROR
+                           DISPLAY "Product is : " RESULT
+                   END-MULTIPLY
+               WHEN OP-DIV
+                   DIVIDE INPUT1 BY INPUT2 GIVING RESULT
+                       ON SIZE ERROR
+                           DISPLAY "Division error (zero or overflow)"
+                       NOT ON SIZE ERROR
+                           DISPLAY "Quotient is : " RESULT
+                   END-DIVIDE
+               WHEN OTHER
+                   DISPLAY "Invalid operation"
+           END-EVALUATE.
 
            IF RESULT > 100
                DISPLAY "Big Result"
