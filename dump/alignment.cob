@@ -2,11 +2,19 @@
        PROGRAM-ID. display-string.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-STRING       PIC X(5) VALUE "Bonjour tout le monde!".
+       01 WS-STRING       PIC X(23) VALUE "Bonjour tout le monde!".
        01 WS-NUM          PIC 9(2) VALUE 12345.
        01 WS-LENGTH       PIC 9(4) BINARY.
        01 WS-I            PIC 9(4) BINARY.
+       01 WS-J            PIC 9(4) BINARY.
+       01 WS-HALF         PIC 9(4) BINARY.
        01 WS-CHAR         PIC X(1).
+       01 WS-CHAR-DEBUT   PIC X(1).
+       01 WS-CHAR-FIN     PIC X(1).
+
+       01 WS-PALINDROME   PIC X VALUE "O".
+           88 EST-PALINDROME     VALUE "O".
+           88 EST-NON-PALINDROME VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -31,4 +39,26 @@
            DISPLAY " "
            DISPLAY WS-NUM
 
+           PERFORM VERIFIER-PALINDROME
+           IF EST-PALINDROME
+               DISPLAY WS-STRING " est un palindrome."
+           ELSE
+               DISPLAY WS-STRING " n'est pas un palindrome."
+           END-IF
+
            STOP RUN.
+
+      *    Compare chaque caractere du debut avec son symetrique en fin
+      *    de chaine, en reutilisant le meme parcours indexe que les
+      *    boucles avant/arriere ci-dessus.
+       VERIFIER-PALINDROME.
+           MOVE "O" TO WS-PALINDROME
+           COMPUTE WS-HALF = WS-LENGTH / 2
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-HALF
+               MOVE WS-STRING (WS-I:1) TO WS-CHAR-DEBUT
+               COMPUTE WS-J = WS-LENGTH - WS-I + 1
+               MOVE WS-STRING (WS-J:1) TO WS-CHAR-FIN
+               IF WS-CHAR-DEBUT NOT = WS-CHAR-FIN
+                   MOVE "N" TO WS-PALINDROME
+               END-IF
+           END-PERFORM.
