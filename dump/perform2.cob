@@ -7,14 +7,32 @@
        01 MaxValue PIC 9(2) VALUE 5.
        01 Total    PIC 9(4) VALUE 0.
 
+      *    Code retour de l'étape de traitement du batch de fin de
+      *    journée : 00 = ok, tout autre code = erreur. STEP-2 et
+      *    STEP-3 ne font leur travail que si l'étape precedente
+      *    s'est terminee sans erreur.
+       01 WS-CODE-RETOUR PIC 9(2) VALUE 0.
+          88 RETOUR-OK      VALUE 00.
+          88 RETOUR-ERREUR  VALUE 01 THRU 99.
+       01 WS-CODE-RETOUR-JOB PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "== Début des exemples de PERFORM ==".
-           
+
       * Exécution de procédures successives avec THROUGH
            DISPLAY "Exemple de PERFORM ... THROUGH :".
            PERFORM STEP-1 THROUGH STEP-3.
 
+           MOVE WS-CODE-RETOUR TO WS-CODE-RETOUR-JOB.
+           IF RETOUR-OK
+               DISPLAY "Batch de fin de journée terminé avec succes."
+           ELSE
+               DISPLAY "Batch de fin de journée terminé en erreur, "
+                   "code retour : " WS-CODE-RETOUR-JOB
+           END-IF.
+           MOVE WS-CODE-RETOUR-JOB TO RETURN-CODE.
+
       * Exécution d'une procédure un nombre défini de fois avec TIMES
            DISPLAY "Exemple de PERFORM ... TIMES :".
            PERFORM DISPLAY-MESSAGE 3 TIMES.
@@ -25,19 +43,41 @@
                VARYING Counter FROM 1 BY 1
                UNTIL Counter > MaxValue.
 
-           DISPLAY "La somme des nombres de 1 à " 
+           DISPLAY "La somme des nombres de 1 à "
            MaxValue " est : " Total.
 
            DISPLAY "== Fin des exemples de PERFORM ==".
            STOP RUN.
 
-      * Procédures appelées par PERFORM ... THROUGH
+      * Procédures appelées par PERFORM ... THROUGH, formant le batch
+      * de fin de journée : initialisation, traitement, finalisation.
        STEP-1.
            DISPLAY "Étape 1 : Initialisation.".
+           MOVE 0 TO WS-CODE-RETOUR.
+
        STEP-2.
-           DISPLAY "Étape 2 : Traitement intermédiaire.".
+           IF RETOUR-OK
+               DISPLAY "Étape 2 : Traitement intermédiaire."
+               PERFORM VALIDER-TRAITEMENT
+           ELSE
+               DISPLAY "Étape 2 : ignorée (erreur précédente)."
+           END-IF.
+
        STEP-3.
-           DISPLAY "Étape 3 : Finalisation.".
+           IF RETOUR-OK
+               DISPLAY "Étape 3 : Finalisation."
+           ELSE
+               DISPLAY "Étape 3 : ignorée (erreur précédente)."
+           END-IF.
+
+      *    Verifie que le traitement de l'étape 2 peut se faire (par
+      *    exemple qu'il y a bien des enregistrements a traiter) et
+      *    positionne WS-CODE-RETOUR en consequence.
+       VALIDER-TRAITEMENT.
+           IF MaxValue = 0
+               MOVE 99 TO WS-CODE-RETOUR
+               DISPLAY "Erreur : aucun enregistrement à traiter."
+           END-IF.
 
       * Procédure appelée par PERFORM ... TIMES
        DISPLAY-MESSAGE.
