@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reverse-string.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LENGTH       PIC 9(4) BINARY.
+       01 WS-I            PIC 9(4) BINARY.
+       01 WS-J            PIC 9(4) BINARY.
+
+       LINKAGE SECTION.
+       01 WS-STRING-IN    PIC X(64).
+       01 WS-STRING-OUT   PIC X(64).
+
+       PROCEDURE DIVISION USING WS-STRING-IN WS-STRING-OUT.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-STRING-OUT
+           MOVE FUNCTION LENGTH(WS-STRING-IN) TO WS-LENGTH
+           PERFORM VARYING WS-LENGTH FROM WS-LENGTH BY -1
+               UNTIL WS-LENGTH < 1 OR
+                     WS-STRING-IN(WS-LENGTH:1) NOT = ' '
+           END-PERFORM
+
+           MOVE 1 TO WS-J
+           PERFORM VARYING WS-I FROM WS-LENGTH BY -1
+               UNTIL WS-I < 1
+               MOVE WS-STRING-IN(WS-I:1) TO WS-STRING-OUT(WS-J:1)
+               ADD 1 TO WS-J
+           END-PERFORM
+
+           GOBACK.
